@@ -0,0 +1,30 @@
+      *****************************************************************
+      * RPTHDR.CPY
+      * ENCABEZADO Y PIE DE REPORTE COMPARTIDOS POR TODA LA SUITE DE
+      * PROGRAMAS, PARA QUE CADA REPORTE IMPRESO TENGA EL MISMO
+      * FORMATO DE PAGINA.
+      *
+      * SE INCLUYE CON UN SIMPLE COPY RPTHDR. EL PROGRAMA QUE LA
+      * INCLUYE DEBE MOVER EL TITULO DE SU REPORTE A RPT-TITULO
+      * ANTES DE ESCRIBIR EL ENCABEZADO, POR EJEMPLO:
+      *     MOVE "REPORTE DE FLOTA SSD" TO RPT-TITULO.
+      *****************************************************************
+       01  RPT-ENCABEZADO-LINEA-1.
+           05  FILLER                  PIC X(24) VALUE
+               "TALLER DE COMPUTO ALDAIR".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  RPT-TITULO              PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+       01  RPT-ENCABEZADO-LINEA-2.
+           05  FILLER                  PIC X(07) VALUE "FECHA: ".
+           05  RPT-FECHA-CORRIDA       PIC 9(8).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "PAGINA: ".
+           05  RPT-NUMERO-PAGINA       PIC ZZZ9.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+       01  RPT-ENCABEZADO-LINEA-3.
+           05  FILLER                  PIC X(80) VALUE ALL "-".
+       01  RPT-PIE-LINEA.
+           05  FILLER                  PIC X(15) VALUE
+               "FIN DEL REPORTE".
+           05  FILLER                  PIC X(65) VALUE SPACES.
