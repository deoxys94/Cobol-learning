@@ -0,0 +1,17 @@
+      *****************************************************************
+      * PARMSHOP.CPY
+      * PARAMETROS DEL NEGOCIO COMPARTIDOS POR TODA LA SUITE DE
+      * PROGRAMAS (TASA GENERAL DE IMPUESTO, UMBRAL DE ALERTA DE
+      * SSD, CORTE DE DEAN'S LIST, FRECUENCIA DE CAPITALIZACION POR
+      * DEFECTO), PARA QUE FINANZAS O LA OFICINA DEL REGISTRADOR
+      * PUEDAN AJUSTAR UN VALOR SIN QUE UN PROGRAMADOR RECOMPILE.
+      *
+      * EL ARCHIVO ES OPCIONAL: SI NO EXISTE O NO TIENE REGISTRO,
+      * CADA PROGRAMA SE QUEDA CON EL VALOR DE RESPALDO YA
+      * COMPILADO EN SU WORKING-STORAGE.
+      *****************************************************************
+       01  PARAMETROS-RECORD.
+           05  PARM-TASA-GENERAL        PIC 9V999.
+           05  PARM-SSD-ALERT-THRESHOLD PIC 9V999.
+           05  PARM-DEANS-LIST-CUTOFF   PIC 9V99.
+           05  PARM-FRECUENCIA-DEFAULT  PIC 9.
