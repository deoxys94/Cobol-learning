@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRINCIPAL.
+       AUTHOR. ALDAIR.
+      * ESCRITO 09/08/2026 - MENU UNIFICADO QUE LLAMA A CADA
+      * PROGRAMA DE LA SUITE COMO SUBPROGRAMA, PARA NO TENER QUE
+      * EJECUTAR CADA UNO POR SEPARADO.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77  SELECCION-USUARIO          PIC 9 VALUE 1.
+       77  WS-MODO-INTERACTIVO        PIC X VALUE SPACE.
+       77  WS-REGISTROS-IGNORADOS     PIC 9(6) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-INICIO-PROGRAMA.
+           PERFORM 100-MENU-PRINCIPAL
+             UNTIL SELECCION-USUARIO = 0.
+           DISPLAY "PROGRAMA FINALIZADO".
+           GOBACK.
+      *
+       100-MENU-PRINCIPAL.
+           DISPLAY "==============================".
+           DISPLAY "SUITE DE PROGRAMAS - MENU".
+           DISPLAY "1. SERNUM - SERIES NUMERICAS".
+           DISPLAY "2. SSDCALC - CALCULADORA DE SSD".
+           DISPLAY "3. GPACALC - CALCULADORA DE GPA".
+           DISPLAY "4. CALCIMPUESTO - CALCULO DE IMPUESTOS".
+           DISPLAY "5. INVERSION - CALCULO DE INVERSION".
+           DISPLAY "0. SALIR".
+           DISPLAY ">".
+           ACCEPT SELECCION-USUARIO.
+           DISPLAY "==============================".
+           EVALUATE SELECCION-USUARIO
+               WHEN 1
+                   CALL "SERNUM"
+               WHEN 2
+                   CALL "SSDCALC" USING WS-MODO-INTERACTIVO
+                       WS-REGISTROS-IGNORADOS
+               WHEN 3
+                   CALL "GPACALC" USING WS-MODO-INTERACTIVO
+                       WS-REGISTROS-IGNORADOS
+               WHEN 4
+                   CALL "CALCIMPUESTO" USING WS-MODO-INTERACTIVO
+                       WS-REGISTROS-IGNORADOS
+               WHEN 5
+                   CALL "inversion"
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
