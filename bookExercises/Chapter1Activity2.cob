@@ -1,48 +1,119 @@
        identification division.
        program-id. inversion.
        author. Aldair.
-      
+      * modificado 09/08/2026 - se agrego frecuencia de
+      * capitalizacion configurable en lugar de capitalizar siempre
+      * de forma anual.
+      * modificado 09/08/2026 - se agrego aportacion periodica
+      * opcional (anualidad) que se suma al capital en cada periodo.
+      * modificado 09/08/2026 - se agrego un reporte de comparacion
+      * de escenarios (varias tasas/plazos en una sola corrida).
+      * modificado 09/08/2026 - se agrego valor real ajustado por
+      * inflacion junto al valor futuro nominal.
+      * modificado 09/08/2026 - la frecuencia de capitalizacion por
+      * defecto ahora se lee del archivo opcional de parametros del
+      * negocio, en lugar de quedar fija en el programa.
+
        environment division.
        input-output section.
-      
+       file-control.
+           select optional param-file assign to "PARMSHOP"
+               organization is sequential.
+
        data division.
        file section.
+       fd  param-file.
+       copy PARMSHOP.
+
        working-storage section.
-       
+
        01  valores-entrada-usuario.
            05 seleccion-usuario       pic 9 value 1.
            05 monto-inversion         pic 9(5).
            05 periodo-tiempo          pic 99.
            05 tasa-interes-anual      pic 99v9.
-       01  campos-trabajo.            
-           05 valor-futuro            pic 9(7)v99.
-           05 contador-tiempo         pic 999.
-           05 valor-futuro-editado    pic z,zzz,zzz.99.
+           05 frecuencia-capitalizacion pic 9 value 1.
+               88 frecuencia-anual              value 1.
+               88 frecuencia-semestral          value 2.
+               88 frecuencia-trimestral         value 3.
+               88 frecuencia-mensual            value 4.
+           05 monto-aportacion        pic 9(5) value 0.
+           05 tasa-inflacion-anual    pic 99v9 value 0.
+           05 frecuencia-entrada      pic 9 value 0.
+       01  campos-trabajo.
+           05 valor-futuro            pic 9(9)v99.
+           05 contador-tiempo         pic 9(4).
+           05 valor-futuro-editado    pic z,zzz,zzz,zzz.99.
+           05 periodos-por-anio       pic 99.
+           05 total-periodos          pic 9(4).
+           05 tasa-periodica          pic 9v9(4).
+           05 valor-real-ajustado     pic 9(9)v99.
+           05 valor-real-editado      pic z,zzz,zzz,zzz.99.
+           05 factor-inflacion        pic 9(3)v9(4).
+       01  tabla-escenarios.
+           05 escenario-entry occurs 5 times
+                   indexed by idx-escenario.
+               10 esc-tasa            pic 99v9.
+               10 esc-periodo         pic 99.
+               10 esc-valor-futuro    pic 9(9)v99.
+               10 esc-valor-editado   pic z,zzz,zzz,zzz.99.
+       77  numero-escenarios          pic 9 value 0.
 
        procedure division.
-       
+
        000-ejecutar-programa.
 
+           perform 040-leer-parametros.
+           move 1 to seleccion-usuario.
            perform 100-calcular-inversion-futura
-               until seleccion-usuario = 2.
+               until seleccion-usuario = 3.
            display "Programa terminado.".
-           stop run.
+           goback.
+
+      * lee la frecuencia de capitalizacion por defecto del archivo
+      * opcional de parametros. si el archivo no existe o no tiene
+      * registro se queda con el valor de respaldo del programa.
+       040-leer-parametros.
+           open input param-file.
+           read param-file
+               at end
+                   continue
+               not at end
+                   move parm-frecuencia-default
+                       to frecuencia-capitalizacion
+           end-read.
+           close param-file.
 
        100-calcular-inversion-futura.
            display "------Calcular inversion------".
            display "1. Calcular inversion a futuro".
-           display "2. Finalizar programa".
+           display "2. Comparar escenarios".
+           display "3. Finalizar programa".
            display ">".
            accept seleccion-usuario.
            display "------------------------------".
            if seleccion-usuario = 1
                perform 110-capturar-datos-usuario
+               perform 130-calcular-periodos-y-tasa
                move monto-inversion to valor-futuro
                move 1 to contador-tiempo
                perform 120-calcular-siguiente-fv
-                   until contador-tiempo > periodo-tiempo
+                   until contador-tiempo > total-periodos
                move valor-futuro to valor-futuro-editado
-               display "El valor futuro es: " valor-futuro-editado.
+               display "El valor futuro es: " valor-futuro-editado
+               perform 140-calcular-valor-real
+               if tasa-inflacion-anual > 0
+                   move valor-real-ajustado to valor-real-editado
+                   display "Valor real ajustado por inflacion: "
+                       valor-real-editado
+               end-if.
+
+           if seleccion-usuario = 2
+               perform 200-comparar-escenarios.
+
+           if seleccion-usuario > 3
+               display "Opcion invalida"
+               move 1 to seleccion-usuario.
 
        110-capturar-datos-usuario.
            display "Ingresa el monto de inversion".
@@ -54,9 +125,126 @@
            display "Ingresa el interes anual (xx.x)".
            display ">".
            accept tasa-interes-anual.
-       
+           display "Frecuencia de capitalizacion (cargada: "
+               frecuencia-capitalizacion "):".
+           display "1. Anual  2. Semestral  3. Trimestral  4. Mensual".
+           display "0. Mantener la cargada".
+           display ">".
+           accept frecuencia-entrada.
+           if frecuencia-entrada not = 0
+               move frecuencia-entrada to frecuencia-capitalizacion
+           end-if.
+           display "Aportacion periodica (0 si no aplica)".
+           display ">".
+           accept monto-aportacion.
+           display "Inflacion anual estimada (0 si no aplica, xx.x)".
+           display ">".
+           accept tasa-inflacion-anual.
+
        120-calcular-siguiente-fv.
            compute valor-futuro rounded =
                valor-futuro +
-                   (valor-futuro * tasa-interes-anual / 100).
+                   (valor-futuro * tasa-periodica) +
+                   monto-aportacion.
            add 1 to contador-tiempo.
+
+      * traduce la frecuencia elegida a numero de periodos por anio
+      * y deriva la tasa periodica y el total de periodos a correr.
+       130-calcular-periodos-y-tasa.
+           evaluate true
+               when frecuencia-anual
+                   move 1 to periodos-por-anio
+               when frecuencia-semestral
+                   move 2 to periodos-por-anio
+               when frecuencia-trimestral
+                   move 4 to periodos-por-anio
+               when frecuencia-mensual
+                   move 12 to periodos-por-anio
+               when other
+                   move 1 to periodos-por-anio
+           end-evaluate.
+           compute total-periodos =
+               periodo-tiempo * periodos-por-anio.
+           compute tasa-periodica rounded =
+               (tasa-interes-anual / 100) / periodos-por-anio.
+
+      * descuenta el valor futuro nominal por la inflacion acumulada
+      * durante el periodo para obtener el valor real.
+       140-calcular-valor-real.
+           if tasa-inflacion-anual > 0
+               compute factor-inflacion rounded =
+                   (1 + (tasa-inflacion-anual / 100)) ** periodo-tiempo
+               compute valor-real-ajustado rounded =
+                   valor-futuro / factor-inflacion
+           else
+               move valor-futuro to valor-real-ajustado
+           end-if.
+
+      * corre varios escenarios de tasa/plazo con el mismo monto y
+      * frecuencia, y los reporta uno junto al otro.
+       200-comparar-escenarios.
+           display "Cuantos escenarios deseas comparar (1-5)".
+           display ">".
+           accept numero-escenarios.
+           if numero-escenarios > 5
+               move 5 to numero-escenarios
+           end-if.
+           if numero-escenarios < 1
+               move 1 to numero-escenarios
+           end-if.
+           display "Monto de inversion para todos los escenarios".
+           display ">".
+           accept monto-inversion.
+           display "Frecuencia de capitalizacion (cargada: "
+               frecuencia-capitalizacion "):".
+           display "1. Anual  2. Semestral  3. Trimestral  4. Mensual".
+           display "0. Mantener la cargada".
+           display ">".
+           accept frecuencia-entrada.
+           if frecuencia-entrada not = 0
+               move frecuencia-entrada to frecuencia-capitalizacion
+           end-if.
+           display "Aportacion periodica (0 si no aplica)".
+           display ">".
+           accept monto-aportacion.
+           perform 210-capturar-escenario
+               varying idx-escenario from 1 by 1
+               until idx-escenario > numero-escenarios.
+           perform 220-calcular-escenario
+               varying idx-escenario from 1 by 1
+               until idx-escenario > numero-escenarios.
+           display " ".
+           display "-----COMPARACION DE ESCENARIOS-----".
+           perform 240-imprimir-escenario
+               varying idx-escenario from 1 by 1
+               until idx-escenario > numero-escenarios.
+           display "------------------------------".
+
+       210-capturar-escenario.
+           display "Escenario " idx-escenario
+               " - tasa anual (xx.x)".
+           display ">".
+           accept esc-tasa(idx-escenario).
+           display "Escenario " idx-escenario
+               " - plazo en anios".
+           display ">".
+           accept esc-periodo(idx-escenario).
+
+      * corre el calculo de valor futuro para un escenario de la
+      * tabla, reutilizando el mismo motor de capitalizacion.
+       220-calcular-escenario.
+           move esc-tasa(idx-escenario) to tasa-interes-anual.
+           move esc-periodo(idx-escenario) to periodo-tiempo.
+           perform 130-calcular-periodos-y-tasa.
+           move monto-inversion to valor-futuro.
+           move 1 to contador-tiempo.
+           perform 120-calcular-siguiente-fv
+               until contador-tiempo > total-periodos.
+           move valor-futuro to esc-valor-futuro(idx-escenario).
+           move valor-futuro to esc-valor-editado(idx-escenario).
+
+       240-imprimir-escenario.
+           display "Escenario " idx-escenario
+               "  tasa " esc-tasa(idx-escenario)
+               "  plazo " esc-periodo(idx-escenario)
+               " anios  valor futuro " esc-valor-editado(idx-escenario).
