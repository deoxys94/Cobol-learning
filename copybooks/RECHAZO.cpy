@@ -0,0 +1,17 @@
+      *****************************************************************
+      * RECHAZO.CPY
+      * LAYOUT DE RECHAZO COMPARTIDO POR TODA LA SUITE DE PROGRAMAS,
+      * PARA QUE UN SOLO REPORTE DE EXCEPCIONES PUEDA LISTAR LOS
+      * RECHAZOS DE CUALQUIER PROGRAMA SIN IMPORTAR CUAL LO ESCRIBIO.
+      *
+      * EL PROGRAMA QUE LA INCLUYE DEBE LLENAR RCH-PROGRAMA, RCH-FECHA,
+      * RCH-HORA, RCH-ENTRADA-CRUDA (EL VALOR RECHAZADO, EDITADO A
+      * TEXTO YA QUE CADA PROGRAMA LO GUARDA CON UN PIC DISTINTO) Y
+      * RCH-REASON-CODE ANTES DE ESCRIBIR EL REGISTRO.
+      *****************************************************************
+       01  RECHAZO-COMUN-RECORD.
+           05  RCH-PROGRAMA             PIC X(12).
+           05  RCH-FECHA                PIC 9(8).
+           05  RCH-HORA                 PIC 9(8).
+           05  RCH-ENTRADA-CRUDA        PIC X(30).
+           05  RCH-REASON-CODE          PIC XX.
