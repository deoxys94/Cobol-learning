@@ -1,12 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SSDCALC.
        AUTHOR. ALDAIR.
-      * 
+      * MODIFICADO 09/08/2026 - MODO LOTE PARA PROCESAR TODA LA
+      * FLOTA DE UNIDADES SSD DE UNA SOLA CORRIDA, REPORTE ORDENADO
+      * DEL PEOR DWPD AL MEJOR.
+      * MODIFICADO 09/08/2026 - ALERTA DE FIN DE VIDA UTIL CUANDO EL
+      * DWPD CALCULADO REBASA LA RESISTENCIA NOMINAL DE LA UNIDAD,
+      * CON LISTA DE EXCEPCIONES PARA COMPRAS.
+      * MODIFICADO 09/08/2026 - HISTORIAL DE USO POR UNIDAD Y CALCULO
+      * DE TENDENCIA DE DWPD ENTRE CORRIDAS.
+      * MODIFICADO 09/08/2026 - REPORTE CON ENCABEZADO DE PAGINA PARA
+      * ENTREGAR A IMPRESION, EN LUGAR DE SOLO DISPLAY EN PANTALLA.
+      * MODIFICADO 09/08/2026 - CHECKPOINT/REINICIO DEL LOTE DE FLOTA,
+      * PARA NO REPROCESAR UNIDADES YA CALCULADAS TRAS UNA CAIDA A
+      * MEDIO ARCHIVO.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-      * 
+       FILE-CONTROL.
+           SELECT ASSET-FILE ASSIGN TO "SSDAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO "SSDRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WORK-SORT-FILE ASSIGN TO "SSDWRK".
+           SELECT OPTIONAL EXCEPTION-FILE ASSIGN TO "SSDEXC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "SSDHST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "SSDCKP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PARAM-FILE ASSIGN TO "PARMSHOP"
+               ORGANIZATION IS SEQUENTIAL.
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  ASSET-FILE.
+       01  ASSET-RECORD.
+           05  ASSET-TAG                   PIC X(10).
+           05  ASSET-CAPACIDAD             PIC 9(5).
+           05  ASSET-TBW                   PIC 9(5).
+           05  ASSET-GARANTIA              PIC 9(2).
+           05  ASSET-FECHA-INSTALL         PIC 9(8).
+
+       SD  WORK-SORT-FILE.
+       01  WORK-SORT-RECORD.
+           05  WORK-DWPD                   PIC 9(8)V999.
+           05  WORK-ASSET-TAG               PIC X(10).
+           05  WORK-CAPACIDAD              PIC 9(5).
+           05  WORK-TBW                    PIC 9(5).
+           05  WORK-GARANTIA               PIC 9(2).
+           05  WORK-FECHA-INSTALL          PIC 9(8).
+           05  WORK-USO-DIARIO             PIC 9(8)V999.
+           05  WORK-TENDENCIA              PIC X(08).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                   PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-ASSET-TAG               PIC X(10).
+           05  EXC-DWPD                    PIC 9(8)V999.
+           05  EXC-CAPACIDAD               PIC 9(5).
+           05  EXC-TBW                     PIC 9(5).
+           05  EXC-GARANTIA                PIC 9(2).
+           05  EXC-FECHA                   PIC 9(8).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-ASSET-TAG              PIC X(10).
+           05  HIST-FECHA                  PIC 9(8).
+           05  HIST-DWPD                   PIC 9(8)V999.
+           05  HIST-USO-DIARIO             PIC 9(8)V999.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-REGISTRO         PIC 9(6).
+
+       FD  PARAM-FILE.
+       COPY PARMSHOP.
+
        WORKING-STORAGE SECTION.
        77  SELECCION-USUARIO           PIC 9 VALUE 1.
        77  USO-DIARIO-SSD              PIC 9(8)V999.
@@ -14,34 +86,121 @@
        77  TBW-USUARIO                 PIC 9(5).
        77  GARANTIA-ANIOS              PIC 9(2).
        77  CAPACIDAD-UNIDAD            PIC 9(5).
+       77  WS-EOF-ASSET                PIC X VALUE 'N'.
+           88  EOF-ASSET                        VALUE 'Y'.
+       77  WS-EOF-SORT                 PIC X VALUE 'N'.
+           88  EOF-SORT                         VALUE 'Y'.
+       77  SSD-ALERT-THRESHOLD         PIC 9V999 VALUE 1.000.
+       77  WS-EOL-RIESGO               PIC X VALUE 'N'.
+           88  EOL-EN-RIESGO                    VALUE 'Y'.
+       77  WS-FECHA-HOY                PIC 9(8).
+       77  WS-EOF-HIST                 PIC X VALUE 'N'.
+           88  EOF-HIST                         VALUE 'Y'.
+       77  WS-HAY-ANTERIOR             PIC X VALUE 'N'.
+           88  HAY-ANTERIOR                     VALUE 'Y'.
+       77  WS-DWPD-ANTERIOR            PIC 9(8)V999 VALUE 0.
+       77  WS-TENDENCIA                PIC X(08) VALUE SPACES.
+       77  UNIT-TAG-ACTUAL             PIC X(10).
+       77  WS-NUMERO-PAGINA            PIC 999 VALUE 0.
+       77  WS-RENGLONES-PAGINA         PIC 99 VALUE 0.
+       77  WS-MAX-RENGLONES            PIC 99 VALUE 20.
+       77  WS-REGISTRO-ACTUAL          PIC 9(6) VALUE 0.
+       77  WS-REGISTRO-REINICIO        PIC 9(6) VALUE 0.
+       77  WS-INTERVALO-CHECKPOINT     PIC 99 VALUE 10.
+       77  WS-CKP-COCIENTE             PIC 9(6).
+       77  WS-CKP-RESIDUO              PIC 99.
+       COPY RPTHDR.
+       01  ENCABEZADO-LINEA-4.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "UNIDAD".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "DWPD".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE "GB".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE "TBW".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE "GA".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "TENDENCI".
+           05  FILLER                  PIC X(21) VALUE SPACES.
+       01  LINEA-REPORTE.
+           05  LR-ASSET-TAG            PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LR-DWPD                 PIC ZZZZZ.999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LR-CAPACIDAD            PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LR-TBW                  PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LR-GARANTIA             PIC Z9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LR-TENDENCIA            PIC X(08).
+           05  FILLER                  PIC X(31) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+       01  LK-MODO-LLAMADA             PIC X.
+           88  LLAMADA-MODO-LOTE               VALUE 'B'.
+       01  LK-REGISTROS-PROCESADOS     PIC 9(6).
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-MODO-LLAMADA
+               LK-REGISTROS-PROCESADOS.
       *
        000-INICIO-PROGRAMA.
-           PERFORM 100-MENU-PRINCIPAL
-             UNTIL SELECCION-USUARIO = 0.
-           STOP RUN.
+           PERFORM 040-LEER-PARAMETROS.
+           OPEN EXTEND EXCEPTION-FILE.
+           MOVE 0 TO LK-REGISTROS-PROCESADOS.
+           IF LLAMADA-MODO-LOTE
+               PERFORM 400-PROCESAR-FLOTA
+               MOVE WS-REGISTRO-ACTUAL TO LK-REGISTROS-PROCESADOS
+           ELSE
+               MOVE 1 TO SELECCION-USUARIO
+               PERFORM 100-MENU-PRINCIPAL
+                 UNTIL SELECCION-USUARIO = 0
+           END-IF.
+           CLOSE EXCEPTION-FILE.
+           GOBACK.
+      *
+      * LEE EL UMBRAL DE ALERTA DESDE EL ARCHIVO OPCIONAL PARMSHOP.
+      * SI EL ARCHIVO NO EXISTE O NO TIENE REGISTRO SE QUEDA CON EL
+      * RESPALDO COMPILADO EN SSD-ALERT-THRESHOLD.
+      *
+       040-LEER-PARAMETROS.
+           OPEN INPUT PARAM-FILE.
+           READ PARAM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-SSD-ALERT-THRESHOLD TO SSD-ALERT-THRESHOLD
+           END-READ.
+           CLOSE PARAM-FILE.
       *
        100-MENU-PRINCIPAL.
            DISPLAY "------CALCULADORA------".
            DISPLAY "1. CALCULAR VIDA UTIL DE UN SSD".
+           DISPLAY "2. PROCESAR FLOTA COMPLETA (LOTE)".
            DISPLAY "0. SALIR".
            DISPLAY ">".
            ACCEPT SELECCION-USUARIO.
            DISPLAY "------------------------------".
            IF SELECCION-USUARIO = 1
              PERFORM 110-CALCULO-SSD.
-           
-           IF SELECCION-USUARIO > 1
+
+           IF SELECCION-USUARIO = 2
+             PERFORM 400-PROCESAR-FLOTA.
+
+           IF SELECCION-USUARIO > 2
              DISPLAY "SELECCION NO VALIDA"
              MOVE 1 TO SELECCION-USUARIO.
-      * 
+      *
        110-CALCULO-SSD.
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY " ".
+           DISPLAY "INGRESA EL IDENTIFICADOR DE LA UNIDAD: ".
+           ACCEPT UNIT-TAG-ACTUAL.
            DISPLAY "INGRESA LA CAPACIDAD DE LA UNIDAD (GB): ".
            ACCEPT CAPACIDAD-UNIDAD.
            DISPLAY "INGRESA LOS TBW DE LA UNIDAD: ".
@@ -51,15 +210,251 @@
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY "-----INFO. DE LA UNIDAD-----".
-           COMPUTE DWPD = (TBW-USUARIO * 1000) / 
+           COMPUTE DWPD = (TBW-USUARIO * 1000) /
                    ( CAPACIDAD-UNIDAD * GARANTIA-ANIOS * 365 ).
            COMPUTE USO-DIARIO-SSD = DWPD * CAPACIDAD-UNIDAD.
            DISPLAY "ESCRITURAS A LA UNIDAD POR DIA (DWPD): " DWPD.
            DISPLAY "A DIARIO, SE PUEDEN ESCRIBIR " USO-DIARIO-SSD
                    " GB EN TU UNIDAD SSD.".
+           PERFORM 130-EVALUAR-RIESGO-EOL.
+           IF EOL-EN-RIESGO
+               DISPLAY "ALERTA: ESTA UNIDAD PROYECTA REBASAR SU "
+                       "TBW ANTES DE CUMPLIR LA GARANTIA."
+               MOVE UNIT-TAG-ACTUAL TO EXC-ASSET-TAG
+               MOVE DWPD TO EXC-DWPD
+               MOVE CAPACIDAD-UNIDAD TO EXC-CAPACIDAD
+               MOVE TBW-USUARIO TO EXC-TBW
+               MOVE GARANTIA-ANIOS TO EXC-GARANTIA
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+               MOVE WS-FECHA-HOY TO EXC-FECHA
+               WRITE EXCEPTION-RECORD.
+           PERFORM 140-CALCULAR-TENDENCIA.
+           DISPLAY "TENDENCIA DE DWPD: " WS-TENDENCIA.
+           PERFORM 150-REGISTRAR-HISTORIA.
+           PERFORM 160-EMITIR-REPORTE-INTERACTIVO.
            DISPLAY "------------------------------".
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY " ".
            DISPLAY " ".
+      *
+      * COMPARA EL DWPD CALCULADO CONTRA EL UMBRAL DE RESISTENCIA
+      * NOMINAL. SI LO REBASA, LA UNIDAD SE PROYECTA A AGOTAR SU
+      * TBW ANTES DE TERMINAR EL PERIODO DE GARANTIA.
+      *
+       130-EVALUAR-RIESGO-EOL.
+           MOVE 'N' TO WS-EOL-RIESGO.
+           IF DWPD > SSD-ALERT-THRESHOLD
+               MOVE 'Y' TO WS-EOL-RIESGO.
+      *
+      * BUSCA LA LECTURA MAS RECIENTE DE ESTA UNIDAD EN EL HISTORIAL
+      * Y COMPARA CONTRA EL DWPD RECIEN CALCULADO PARA DETERMINAR SI
+      * LA TENDENCIA VA EN AUMENTO O EN BAJA.
+      *
+       140-CALCULAR-TENDENCIA.
+           MOVE 'N' TO WS-EOF-HIST.
+           MOVE 'N' TO WS-HAY-ANTERIOR.
+           MOVE 0 TO WS-DWPD-ANTERIOR.
+           OPEN INPUT HISTORY-FILE.
+           PERFORM 141-LEER-HISTORIA.
+           PERFORM 142-BUSCAR-ANTERIOR
+               UNTIL EOF-HIST.
+           CLOSE HISTORY-FILE.
+           IF NOT HAY-ANTERIOR
+               MOVE 'SIN DATO' TO WS-TENDENCIA
+           ELSE
+               IF DWPD > WS-DWPD-ANTERIOR
+                   MOVE 'SUBIENDO' TO WS-TENDENCIA
+               ELSE
+                   IF DWPD < WS-DWPD-ANTERIOR
+                       MOVE 'BAJANDO ' TO WS-TENDENCIA
+                   ELSE
+                       MOVE 'ESTABLE ' TO WS-TENDENCIA
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       141-LEER-HISTORIA.
+           READ HISTORY-FILE
+               AT END MOVE 'Y' TO WS-EOF-HIST.
+      *
+       142-BUSCAR-ANTERIOR.
+           IF HIST-ASSET-TAG = UNIT-TAG-ACTUAL
+               MOVE HIST-DWPD TO WS-DWPD-ANTERIOR
+               MOVE 'Y' TO WS-HAY-ANTERIOR.
+           PERFORM 141-LEER-HISTORIA.
+      *
+      * AGREGA LA LECTURA DEL DIA AL HISTORIAL DE LA UNIDAD.
+      *
+       150-REGISTRAR-HISTORIA.
+           OPEN EXTEND HISTORY-FILE.
+           MOVE UNIT-TAG-ACTUAL TO HIST-ASSET-TAG.
+           ACCEPT HIST-FECHA FROM DATE YYYYMMDD.
+           MOVE DWPD TO HIST-DWPD.
+           MOVE USO-DIARIO-SSD TO HIST-USO-DIARIO.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+      *
+      * AGREGA UN RENGLON AL REPORTE IMPRIMIBLE PARA EL CALCULO
+      * INTERACTIVO, CON SU PROPIO ENCABEZADO DE PAGINA.
+      *
+       160-EMITIR-REPORTE-INTERACTIVO.
+           OPEN EXTEND REPORT-FILE.
+           MOVE 0 TO WS-NUMERO-PAGINA.
+           ACCEPT RPT-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           PERFORM 430-ESCRIBIR-ENCABEZADO.
+           MOVE UNIT-TAG-ACTUAL TO LR-ASSET-TAG.
+           MOVE DWPD TO LR-DWPD.
+           MOVE CAPACIDAD-UNIDAD TO LR-CAPACIDAD.
+           MOVE TBW-USUARIO TO LR-TBW.
+           MOVE GARANTIA-ANIOS TO LR-GARANTIA.
+           MOVE WS-TENDENCIA TO LR-TENDENCIA.
+           MOVE LINEA-REPORTE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD FROM RPT-PIE-LINEA.
+           CLOSE REPORT-FILE.
+      *
+      * MODO LOTE - CALCULA EL DWPD DE TODA LA FLOTA Y EMITE UN
+      * REPORTE ORDENADO DEL PEOR DWPD AL MEJOR.
+      *
+       400-PROCESAR-FLOTA.
+           SORT WORK-SORT-FILE
+               ON DESCENDING KEY WORK-DWPD
+               INPUT PROCEDURE 410-CARGAR-FLOTA
+               OUTPUT PROCEDURE 420-EMITIR-REPORTE.
+           PERFORM 490-LIMPIAR-CHECKPOINT.
+      *
+      * SIEMPRE SE LIBERA CADA ACTIVO DE LA FLOTA AL SORT, AUNQUE YA
+      * SE HAYA CALCULADO EN UNA CORRIDA ANTERIOR, PARA QUE EL REPORTE
+      * SIGA CUBRIENDO TODA LA FLOTA DESPUES DE UN REINICIO; EL
+      * CHECKPOINT SOLO SE USA PARA NO DUPLICAR LOS RENGLONES DE
+      * HISTORIAL/EXCEPCIONES DE LAS UNIDADES YA REGISTRADAS.
+      *
+       410-CARGAR-FLOTA.
+           PERFORM 460-LEER-CHECKPOINT.
+           OPEN INPUT ASSET-FILE.
+           MOVE 'N' TO WS-EOF-ASSET.
+           PERFORM 411-LEER-ACTIVO.
+           PERFORM 412-CALCULAR-Y-LIBERAR
+               UNTIL EOF-ASSET.
+           CLOSE ASSET-FILE.
+      *
+       411-LEER-ACTIVO.
+           READ ASSET-FILE
+               AT END MOVE 'Y' TO WS-EOF-ASSET.
+      *
+      * LEE EL CHECKPOINT DE LA CORRIDA ANTERIOR, SI EXISTE.
+      *
+       460-LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTRO-REINICIO.
+           MOVE 0 TO WS-REGISTRO-ACTUAL.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-ULTIMO-REGISTRO TO WS-REGISTRO-REINICIO
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * GRABA EL CHECKPOINT CON LA ULTIMA UNIDAD PROCESADA.
+      *
+       480-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-REGISTRO-ACTUAL TO CKP-ULTIMO-REGISTRO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * BORRA EL CHECKPOINT AL TERMINAR EL LOTE CON EXITO.
+      *
+       490-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKP-ULTIMO-REGISTRO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+       412-CALCULAR-Y-LIBERAR.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           MOVE ASSET-TAG TO UNIT-TAG-ACTUAL.
+           COMPUTE DWPD = (ASSET-TBW * 1000) /
+                   ( ASSET-CAPACIDAD * ASSET-GARANTIA * 365 ).
+           COMPUTE USO-DIARIO-SSD = DWPD * ASSET-CAPACIDAD.
+           PERFORM 140-CALCULAR-TENDENCIA.
+           IF WS-REGISTRO-ACTUAL > WS-REGISTRO-REINICIO
+               PERFORM 150-REGISTRAR-HISTORIA
+           END-IF.
+           MOVE DWPD TO WORK-DWPD.
+           MOVE ASSET-TAG TO WORK-ASSET-TAG.
+           MOVE ASSET-CAPACIDAD TO WORK-CAPACIDAD.
+           MOVE ASSET-TBW TO WORK-TBW.
+           MOVE ASSET-GARANTIA TO WORK-GARANTIA.
+           MOVE ASSET-FECHA-INSTALL TO WORK-FECHA-INSTALL.
+           MOVE USO-DIARIO-SSD TO WORK-USO-DIARIO.
+           MOVE WS-TENDENCIA TO WORK-TENDENCIA.
+           RELEASE WORK-SORT-RECORD.
+           PERFORM 130-EVALUAR-RIESGO-EOL.
+           IF EOL-EN-RIESGO
+               AND WS-REGISTRO-ACTUAL > WS-REGISTRO-REINICIO
+               MOVE ASSET-TAG TO EXC-ASSET-TAG
+               MOVE DWPD TO EXC-DWPD
+               MOVE ASSET-CAPACIDAD TO EXC-CAPACIDAD
+               MOVE ASSET-TBW TO EXC-TBW
+               MOVE ASSET-GARANTIA TO EXC-GARANTIA
+               MOVE ASSET-FECHA-INSTALL TO EXC-FECHA
+               WRITE EXCEPTION-RECORD.
+           DIVIDE WS-REGISTRO-ACTUAL BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-CKP-COCIENTE REMAINDER WS-CKP-RESIDUO.
+           IF WS-CKP-RESIDUO = 0
+               PERFORM 480-ESCRIBIR-CHECKPOINT
+           END-IF.
+           PERFORM 411-LEER-ACTIVO.
+      *
+      * SIEMPRE SE ABRE EN EXTEND, YA QUE EL REPORTE DE FLOTA COMPARTE
+      * EL MISMO ARCHIVO SSDRPT CON EL REPORTE INTERACTIVO POR UNIDAD;
+      * TRUNCARLO EN UNA CORRIDA FRESCA BORRARIA LO YA IMPRESO ESE
+      * MISMO DIA POR LA VIA INTERACTIVA.
+       420-EMITIR-REPORTE.
+           OPEN EXTEND REPORT-FILE.
+           MOVE 0 TO WS-NUMERO-PAGINA.
+           MOVE 0 TO WS-RENGLONES-PAGINA.
+           ACCEPT RPT-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           PERFORM 430-ESCRIBIR-ENCABEZADO.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM 421-DEVOLVER-REGISTRO.
+           PERFORM 422-ESCRIBIR-LINEA
+               UNTIL EOF-SORT.
+           WRITE REPORT-RECORD FROM RPT-PIE-LINEA.
+           CLOSE REPORT-FILE.
+      *
+       421-DEVOLVER-REGISTRO.
+           RETURN WORK-SORT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SORT.
+      *
+       422-ESCRIBIR-LINEA.
+           IF WS-RENGLONES-PAGINA >= WS-MAX-RENGLONES
+               WRITE REPORT-RECORD FROM RPT-PIE-LINEA
+               PERFORM 430-ESCRIBIR-ENCABEZADO.
+           MOVE WORK-ASSET-TAG TO LR-ASSET-TAG.
+           MOVE WORK-DWPD TO LR-DWPD.
+           MOVE WORK-CAPACIDAD TO LR-CAPACIDAD.
+           MOVE WORK-TBW TO LR-TBW.
+           MOVE WORK-GARANTIA TO LR-GARANTIA.
+           MOVE WORK-TENDENCIA TO LR-TENDENCIA.
+           MOVE LINEA-REPORTE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           ADD 1 TO WS-RENGLONES-PAGINA.
+           PERFORM 421-DEVOLVER-REGISTRO.
+      *
+      * ESCRIBE EL ENCABEZADO DE PAGINA (NOMBRE DEL TALLER, FECHA DE
+      * CORRIDA Y NUMERO DE PAGINA) MAS EL RENGLON DE COLUMNAS.
+      *
+       430-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE 0 TO WS-RENGLONES-PAGINA.
+           MOVE "REPORTE DE FLOTA SSD" TO RPT-TITULO.
+           MOVE WS-NUMERO-PAGINA TO RPT-NUMERO-PAGINA.
+           WRITE REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-1.
+           WRITE REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-2.
+           WRITE REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-3.
+           WRITE REPORT-RECORD FROM ENCABEZADO-LINEA-4.
