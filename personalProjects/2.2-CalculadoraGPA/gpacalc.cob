@@ -1,55 +1,513 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GPACALC.
-       AUTHOR. ALDAIR.                        
-      *                                          
-       ENVIRONMENT DIVISION.                     
-       INPUT-OUTPUT SECTION.                     
-      *                                          
-       DATA DIVISION.                            
-       FILE SECTION.                             
-       WORKING-STORAGE SECTION.                  
+       AUTHOR. ALDAIR.
+      * MODIFIED 09/08/2026 - COURSE-LEVEL INPUT SO THE SEMESTER
+      * TOTALS ARE ACCUMULATED FROM INDIVIDUAL COURSES INSTEAD OF
+      * BEING TYPED IN DIRECTLY, WITH A PER-COURSE BREAKDOWN PRINTED
+      * AT THE END.
+      * MODIFIED 09/08/2026 - EACH COMPLETED TERM IS NOW APPENDED TO
+      * A STUDENT MASTER FILE, AND A TRANSCRIPT OPTION WAS ADDED TO
+      * REPORT A STUDENT'S CUMULATIVE GPA ACROSS ALL TERMS ON FILE.
+      * MODIFIED 09/08/2026 - ADDED A CLASS-ROSTER BATCH SCORING PASS
+      * THAT READS PRE-TOTALED TERM RECORDS FOR A WHOLE ROSTER, FILES
+      * THEM INTO THE STUDENT MASTER, AND REPORTS DEAN'S LIST HONORS.
+      * MODIFIED 09/08/2026 - GUARDED THE GPA DIVISION AGAINST A
+      * ZERO OR NEGATIVE CREDIT TOTAL; ENTRIES THAT WOULD DIVIDE BY
+      * ZERO ARE DIVERTED TO A SUSPENSE FILE WITH THE RAW INPUT KEPT
+      * INSTEAD OF BEING SCORED.
+      * MODIFIED 09/08/2026 - ADDED CHECKPOINT/RESTART TO THE ROSTER
+      * BATCH PASS SO A RERUN AFTER A MID-FILE FAILURE PICKS UP AFTER
+      * THE LAST STUDENT ALREADY FILED INSTEAD OF DOUBLE-COUNTING.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL STUDENT-MASTER-FILE ASSIGN TO "GPAMST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ROSTER-FILE ASSIGN TO "GPAROS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "GPARPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL SUSPENSE-FILE ASSIGN TO "GPASUS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "GPACKP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PARAM-FILE ASSIGN TO "PARMSHOP"
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID           PIC X(09).
+           05  SM-TERM                 PIC X(06).
+           05  SM-CREDITS-TERM         PIC 9(2)V9.
+           05  SM-GRADE-POINTS-TERM    PIC 9(3)V9.
+           05  SM-GPA-TERM             PIC 9(2)V99.
+      *
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05  ROS-STUDENT-ID          PIC X(09).
+           05  ROS-TERM                PIC X(06).
+           05  ROS-CREDITS             PIC S9(2)V9.
+           05  ROS-GRADE-POINTS        PIC S9(3)V9.
+      *
+       FD  ROSTER-REPORT-FILE.
+       01  ROSTER-REPORT-RECORD        PIC X(80).
+      *
+       FD  SUSPENSE-FILE.
+       COPY RECHAZO.
+      *
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-REGISTRO     PIC 9(6).
+           05  CKP-ROSTER-COUNT        PIC 9(4).
+           05  CKP-HONOR-COUNT         PIC 9(4).
+           05  CKP-SUSPENSE-COUNT      PIC 9(4).
+      *
+       FD  PARAM-FILE.
+       COPY PARMSHOP.
+      *
+       WORKING-STORAGE SECTION.
        77  SELECCION-USUARIO           PIC 9 VALUE 1.
-       77  SEMESTER-GRADE-POINTS       PIC 9(2). 
-       77  CREDITS-TAKEN               PIC 9(2). 
+       77  SEMESTER-GRADE-POINTS       PIC 9(3)V9.
+       77  CREDITS-TAKEN               PIC 9(2)V9.
        77  GPA                         PIC 9(2)V99.
-      *                                          
-       PROCEDURE DIVISION.                       
-      *                                          
-       000-INICIO-PROGRAMA.                      
-           PERFORM 100-MENU-PRINCIPAL            
-             UNTIL SELECCION-USUARIO = 0.        
-           STOP RUN.                             
-      *                                          
-       100-MENU-PRINCIPAL.                       
-           DISPLAY "------GPA CALCULATOR------". 
+       77  COURSE-CODE                 PIC X(06).
+       77  COURSE-CREDIT-HOURS         PIC 9V9.
+       77  COURSE-GRADE-POINTS         PIC 99V9.
+       77  COURSE-COUNT                PIC 99 VALUE 0.
+       77  WS-MORE-COURSES             PIC X VALUE 'Y'.
+           88  MORE-COURSES                     VALUE 'Y'.
+       01  COURSE-TABLE.
+           05  COURSE-ENTRY OCCURS 30 TIMES
+                   INDEXED BY IDX-COURSE.
+               10  CT-CODE             PIC X(06).
+               10  CT-CREDIT-HOURS     PIC 9V9.
+               10  CT-GRADE-POINTS     PIC 99V9.
+       77  STUDENT-ID-ACTUAL           PIC X(09).
+       77  TERM-ACTUAL                 PIC X(06).
+       77  WS-EOF-MASTER               PIC X VALUE 'N'.
+           88  EOF-MASTER                       VALUE 'Y'.
+       77  WS-TRANSCRIPT-ID            PIC X(09).
+       77  WS-TERMS-ENCONTRADOS        PIC 99 VALUE 0.
+       77  CUM-CREDITS                 PIC 9(3)V9 VALUE 0.
+       77  CUM-GRADE-POINTS            PIC 9(4)V9 VALUE 0.
+       77  CUM-GPA                     PIC 9(2)V99.
+       77  WS-EOF-ROSTER               PIC X VALUE 'N'.
+           88  EOF-ROSTER                       VALUE 'Y'.
+       77  DEANS-LIST-CUTOFF           PIC 9V99 VALUE 3.50.
+       77  WS-ROSTER-GPA               PIC 9(2)V99.
+       77  WS-HONOR-FLAG               PIC X(12).
+       77  WS-ROSTER-COUNT             PIC 9(4) VALUE 0.
+       77  WS-HONOR-COUNT              PIC 9(4) VALUE 0.
+       77  WS-SUSPENSE-COUNT           PIC 9(4) VALUE 0.
+       77  WS-CREDITS-VALIDAS          PIC X VALUE 'Y'.
+           88  CREDITOS-VALIDOS                 VALUE 'Y'.
+       77  WS-CREDITOS-EDITADOS        PIC -(2)9.9.
+       77  WS-REGISTRO-ACTUAL          PIC 9(6) VALUE 0.
+       77  WS-REGISTRO-REINICIO        PIC 9(6) VALUE 0.
+       77  WS-INTERVALO-CHECKPOINT     PIC 99 VALUE 10.
+       77  WS-CKP-COCIENTE             PIC 9(6).
+       77  WS-CKP-RESIDUO              PIC 99.
+       77  WS-NUMERO-PAGINA            PIC 999 VALUE 0.
+       77  WS-RENGLONES-PAGINA         PIC 99 VALUE 0.
+       77  WS-MAX-RENGLONES            PIC 99 VALUE 20.
+       COPY RPTHDR.
+       01  ENCABEZADO-LINEA-4.
+           05  FILLER                  PIC X(80) VALUE
+               "STUDENT ID  TERM    GPA   HONORS".
+       01  ROSTER-LINE-DETALLE.
+           05  RLD-STUDENT-ID          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RLD-TERM                PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RLD-GPA                 PIC Z9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RLD-HONOR-FLAG          PIC X(12).
+           05  FILLER                  PIC X(42) VALUE SPACES.
+       01  ROSTER-LINE-PIE.
+           05  FILLER                  PIC X(15) VALUE
+               "STUDENTS RUN: ".
+           05  RLP-ROSTER-COUNT        PIC ZZZ9.
+           05  FILLER                  PIC X(15) VALUE
+               "  DEAN'S LIST: ".
+           05  RLP-HONOR-COUNT         PIC ZZZ9.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+       01  LK-MODO-LLAMADA             PIC X.
+           88  LLAMADA-MODO-LOTE               VALUE 'B'.
+       01  LK-REGISTROS-PROCESADOS     PIC 9(6).
+      *
+       PROCEDURE DIVISION USING LK-MODO-LLAMADA
+               LK-REGISTROS-PROCESADOS.
+      *
+       000-INICIO-PROGRAMA.
+           PERFORM 040-LEER-PARAMETROS.
+           MOVE 0 TO LK-REGISTROS-PROCESADOS.
+           IF LLAMADA-MODO-LOTE
+               PERFORM 300-PROCESAR-ROSTER
+               MOVE WS-ROSTER-COUNT TO LK-REGISTROS-PROCESADOS
+           ELSE
+               MOVE 1 TO SELECCION-USUARIO
+               PERFORM 100-MENU-PRINCIPAL
+                 UNTIL SELECCION-USUARIO = 0
+           END-IF.
+           GOBACK.
+      *
+      * LEE EL CORTE DE DEAN'S LIST DESDE EL ARCHIVO OPCIONAL
+      * PARMSHOP. SI EL ARCHIVO NO EXISTE O NO TIENE REGISTRO SE
+      * QUEDA CON EL RESPALDO COMPILADO EN DEANS-LIST-CUTOFF.
+      *
+       040-LEER-PARAMETROS.
+           OPEN INPUT PARAM-FILE.
+           READ PARAM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-DEANS-LIST-CUTOFF TO DEANS-LIST-CUTOFF
+           END-READ.
+           CLOSE PARAM-FILE.
+      *
+       100-MENU-PRINCIPAL.
+           DISPLAY "------GPA CALCULATOR------".
            DISPLAY "1. Calculate GPA".
+           DISPLAY "2. Print a transcript".
+           DISPLAY "3. Run class-roster batch".
            DISPLAY "0. Exit".
-           DISPLAY ">".      
+           DISPLAY ">".
            ACCEPT SELECCION-USUARIO.
            DISPLAY "------------------------------".
            IF SELECCION-USUARIO = 1
              PERFORM 110-CALCULAR-GPA.
-                             
-           IF SELECCION-USUARIO > 1
+
+           IF SELECCION-USUARIO = 2
+             PERFORM 200-IMPRIMIR-TRANSCRIPT.
+
+           IF SELECCION-USUARIO = 3
+             PERFORM 300-PROCESAR-ROSTER.
+
+           IF SELECCION-USUARIO > 3
              DISPLAY "Invalid choice"
              MOVE 1 TO SELECCION-USUARIO.
-      *                                              
-       110-CALCULAR-GPA.                             
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY "Enter the number of grade points for the semester: ".
-           ACCEPT SEMESTER-GRADE-POINTS.             
-           DISPLAY "Enter the number of credits taken: ".
-           ACCEPT CREDITS-TAKEN.                     
-           DISPLAY " ".                              
-           COMPUTE GPA = SEMESTER-GRADE-POINTS / CREDITS-TAKEN.
-           DISPLAY "Your grade point average (GPA) is: " GPA.
-           DISPLAY "------------------------------". 
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY " ".                              
-           DISPLAY " ".                              
+      *
+       110-CALCULAR-GPA.
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY " ".
+           MOVE 0 TO SEMESTER-GRADE-POINTS.
+           MOVE 0 TO CREDITS-TAKEN.
+           MOVE 0 TO COURSE-COUNT.
+           MOVE 'Y' TO WS-MORE-COURSES.
+           DISPLAY "Enter each course for the semester.".
+           DISPLAY "Enter DONE as the course code when finished.".
+           PERFORM 115-CAPTURAR-CURSO
+               UNTIL NOT MORE-COURSES.
+           DISPLAY " ".
+           DISPLAY "-----COURSE BREAKDOWN-----".
+           PERFORM 116-IMPRIMIR-CURSO
+               VARYING IDX-COURSE FROM 1 BY 1
+               UNTIL IDX-COURSE > COURSE-COUNT.
+           DISPLAY "------------------------------".
+           IF CREDITS-TAKEN NOT > 0
+               MOVE 'N' TO WS-CREDITS-VALIDAS
+               DISPLAY "Total credits are zero - cannot compute a GPA."
+               PERFORM 125-DESVIAR-A-SUSPENSO
+           ELSE
+               MOVE 'Y' TO WS-CREDITS-VALIDAS
+               COMPUTE GPA = SEMESTER-GRADE-POINTS / CREDITS-TAKEN
+               DISPLAY "Your grade point average (GPA) is: " GPA
+               DISPLAY "------------------------------"
+               PERFORM 120-REGISTRAR-TERMINO
+           END-IF.
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY " ".
+      *
+      * CAPTURES ONE COURSE'S CREDIT HOURS AND GRADE POINTS EARNED,
+      * AND ROLLS IT INTO THE SEMESTER TOTALS.
+      *
+       115-CAPTURAR-CURSO.
+           DISPLAY "Course code (or DONE to finish): ".
+           ACCEPT COURSE-CODE.
+           IF COURSE-CODE = "DONE" OR COURSE-CODE = "done"
+               MOVE 'N' TO WS-MORE-COURSES
+           ELSE
+               DISPLAY "Credit hours for this course: "
+               ACCEPT COURSE-CREDIT-HOURS
+               DISPLAY "Grade points earned for this course: "
+               ACCEPT COURSE-GRADE-POINTS
+               ADD 1 TO COURSE-COUNT
+               MOVE COURSE-CODE TO CT-CODE(COURSE-COUNT)
+               MOVE COURSE-CREDIT-HOURS TO CT-CREDIT-HOURS(COURSE-COUNT)
+               MOVE COURSE-GRADE-POINTS TO CT-GRADE-POINTS(COURSE-COUNT)
+               ADD COURSE-CREDIT-HOURS TO CREDITS-TAKEN
+               ADD COURSE-GRADE-POINTS TO SEMESTER-GRADE-POINTS
+               IF COURSE-COUNT = 30
+                   MOVE 'N' TO WS-MORE-COURSES
+               END-IF
+           END-IF.
+      *
+       116-IMPRIMIR-CURSO.
+           DISPLAY CT-CODE(IDX-COURSE) "  "
+               CT-CREDIT-HOURS(IDX-COURSE) " CREDITS  "
+               CT-GRADE-POINTS(IDX-COURSE) " POINTS".
+      *
+      * APPENDS THE JUST-CALCULATED TERM TO THE STUDENT MASTER FILE
+      * SO IT CAN LATER BE PULLED INTO A MULTI-TERM TRANSCRIPT.
+      *
+       120-REGISTRAR-TERMINO.
+           DISPLAY "Student ID for this term: ".
+           ACCEPT STUDENT-ID-ACTUAL.
+           DISPLAY "Term (e.g. FALL26): ".
+           ACCEPT TERM-ACTUAL.
+           OPEN EXTEND STUDENT-MASTER-FILE.
+           MOVE STUDENT-ID-ACTUAL TO SM-STUDENT-ID.
+           MOVE TERM-ACTUAL TO SM-TERM.
+           MOVE CREDITS-TAKEN TO SM-CREDITS-TERM.
+           MOVE SEMESTER-GRADE-POINTS TO SM-GRADE-POINTS-TERM.
+           MOVE GPA TO SM-GPA-TERM.
+           WRITE STUDENT-MASTER-RECORD.
+           CLOSE STUDENT-MASTER-FILE.
+      *
+      * SENDS A TERM THAT FAILED THE CREDITS GUARD TO THE SUSPENSE
+      * FILE INSTEAD OF FILING IT AS A SCORED TERM.
+      *
+       125-DESVIAR-A-SUSPENSO.
+           DISPLAY "Student ID for this term: ".
+           ACCEPT STUDENT-ID-ACTUAL.
+           DISPLAY "Term (e.g. FALL26): ".
+           ACCEPT TERM-ACTUAL.
+           OPEN EXTEND SUSPENSE-FILE.
+           MOVE "GPACALC" TO RCH-PROGRAMA.
+           ACCEPT RCH-FECHA FROM DATE YYYYMMDD.
+           ACCEPT RCH-HORA FROM TIME.
+           MOVE CREDITS-TAKEN TO WS-CREDITOS-EDITADOS.
+           MOVE SPACES TO RCH-ENTRADA-CRUDA.
+           STRING STUDENT-ID-ACTUAL DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  TERM-ACTUAL DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CREDITOS-EDITADOS DELIMITED BY SIZE
+               INTO RCH-ENTRADA-CRUDA.
+           MOVE "ZC" TO RCH-REASON-CODE.
+           WRITE RECHAZO-COMUN-RECORD.
+           CLOSE SUSPENSE-FILE.
+      *
+      * PULLS EVERY TERM ON FILE FOR ONE STUDENT AND REPORTS A
+      * CUMULATIVE GPA ACROSS THOSE TERMS.
+      *
+       200-IMPRIMIR-TRANSCRIPT.
+           DISPLAY " ".
+           DISPLAY "Student ID to print: ".
+           ACCEPT WS-TRANSCRIPT-ID.
+           MOVE 0 TO WS-TERMS-ENCONTRADOS.
+           MOVE 0 TO CUM-CREDITS.
+           MOVE 0 TO CUM-GRADE-POINTS.
+           MOVE 'N' TO WS-EOF-MASTER.
+           DISPLAY "-----TRANSCRIPT FOR " WS-TRANSCRIPT-ID "-----".
+           OPEN INPUT STUDENT-MASTER-FILE.
+           PERFORM 210-LEER-TERMINO.
+           PERFORM 220-EVALUAR-TERMINO
+               UNTIL EOF-MASTER.
+           CLOSE STUDENT-MASTER-FILE.
+           IF WS-TERMS-ENCONTRADOS = 0
+               DISPLAY "No terms on file for that student."
+           ELSE
+               COMPUTE CUM-GPA = CUM-GRADE-POINTS / CUM-CREDITS
+               DISPLAY "------------------------------"
+               DISPLAY "Cumulative GPA: " CUM-GPA
+           END-IF.
+           DISPLAY "------------------------------".
+      *
+       210-LEER-TERMINO.
+           READ STUDENT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-MASTER
+           END-READ.
+      *
+       220-EVALUAR-TERMINO.
+           IF SM-STUDENT-ID = WS-TRANSCRIPT-ID
+               ADD 1 TO WS-TERMS-ENCONTRADOS
+               ADD SM-CREDITS-TERM TO CUM-CREDITS
+               ADD SM-GRADE-POINTS-TERM TO CUM-GRADE-POINTS
+               DISPLAY SM-TERM "  " SM-CREDITS-TERM " CREDITS  GPA "
+                   SM-GPA-TERM
+           END-IF.
+           PERFORM 210-LEER-TERMINO.
+      *
+      * BATCH SCORING PASS FOR A WHOLE CLASS ROSTER: EACH INPUT
+      * RECORD IS A STUDENT'S ALREADY-TOTALED TERM, SCORED, FILED
+      * INTO THE STUDENT MASTER, AND LISTED WITH ITS HONORS FLAG.
+      *
+       300-PROCESAR-ROSTER.
+           DISPLAY " ".
+           MOVE 'N' TO WS-EOF-ROSTER.
+           PERFORM 360-LEER-CHECKPOINT.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-REGISTRO-REINICIO > 0
+               OPEN EXTEND ROSTER-REPORT-FILE
+           ELSE
+               OPEN OUTPUT ROSTER-REPORT-FILE
+           END-IF.
+           MOVE 0 TO WS-NUMERO-PAGINA.
+           MOVE WS-MAX-RENGLONES TO WS-RENGLONES-PAGINA.
+           OPEN EXTEND STUDENT-MASTER-FILE.
+           OPEN EXTEND SUSPENSE-FILE.
+           PERFORM 310-LEER-ROSTER.
+           PERFORM 370-SALTAR-ROSTER
+               UNTIL EOF-ROSTER
+                  OR WS-REGISTRO-ACTUAL >= WS-REGISTRO-REINICIO.
+           PERFORM 320-CALIFICAR-ROSTER
+               UNTIL EOF-ROSTER.
+           MOVE WS-ROSTER-COUNT TO RLP-ROSTER-COUNT.
+           MOVE WS-HONOR-COUNT TO RLP-HONOR-COUNT.
+           WRITE ROSTER-REPORT-RECORD FROM ROSTER-LINE-PIE.
+           WRITE ROSTER-REPORT-RECORD FROM RPT-PIE-LINEA.
+           PERFORM 390-LIMPIAR-CHECKPOINT.
+           CLOSE ROSTER-FILE.
+           CLOSE ROSTER-REPORT-FILE.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE SUSPENSE-FILE.
+           DISPLAY "Roster batch complete. Students read: "
+               WS-ROSTER-COUNT.
+           DISPLAY "Sent to suspense: " WS-SUSPENSE-COUNT.
+           DISPLAY "------------------------------".
+      *
+       310-LEER-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-ROSTER
+           END-READ.
+      *
+      * SKIPS A ROSTER RECORD ALREADY FILED IN AN EARLIER RUN, PER
+      * THE CHECKPOINT READ AT THE START OF THE BATCH.
+      *
+       370-SALTAR-ROSTER.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           PERFORM 310-LEER-ROSTER.
+      *
+      * READS THE CHECKPOINT FROM A PRIOR RUN, IF ANY.
+      *
+       360-LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTRO-REINICIO.
+           MOVE 0 TO WS-REGISTRO-ACTUAL.
+           MOVE 0 TO WS-ROSTER-COUNT.
+           MOVE 0 TO WS-HONOR-COUNT.
+           MOVE 0 TO WS-SUSPENSE-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-ULTIMO-REGISTRO TO WS-REGISTRO-REINICIO
+                   MOVE CKP-ROSTER-COUNT TO WS-ROSTER-COUNT
+                   MOVE CKP-HONOR-COUNT TO WS-HONOR-COUNT
+                   MOVE CKP-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * WRITES THE CHECKPOINT WITH THE LAST ROSTER RECORD FILED.
+      *
+       380-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-REGISTRO-ACTUAL TO CKP-ULTIMO-REGISTRO.
+           MOVE WS-ROSTER-COUNT TO CKP-ROSTER-COUNT.
+           MOVE WS-HONOR-COUNT TO CKP-HONOR-COUNT.
+           MOVE WS-SUSPENSE-COUNT TO CKP-SUSPENSE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * CLEARS THE CHECKPOINT ONCE THE BATCH FINISHES SUCCESSFULLY.
+      *
+       390-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKP-ULTIMO-REGISTRO.
+           MOVE 0 TO CKP-ROSTER-COUNT.
+           MOVE 0 TO CKP-HONOR-COUNT.
+           MOVE 0 TO CKP-SUSPENSE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+       320-CALIFICAR-ROSTER.
+           ADD 1 TO WS-ROSTER-COUNT.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           IF ROS-CREDITS NOT > 0
+               PERFORM 330-DESVIAR-ROSTER-A-SUSPENSO
+           ELSE
+               COMPUTE WS-ROSTER-GPA = ROS-GRADE-POINTS / ROS-CREDITS
+               IF WS-ROSTER-GPA >= DEANS-LIST-CUTOFF
+                   MOVE "DEAN'S LIST" TO WS-HONOR-FLAG
+                   ADD 1 TO WS-HONOR-COUNT
+               ELSE
+                   MOVE SPACES TO WS-HONOR-FLAG
+               END-IF
+               MOVE ROS-STUDENT-ID TO RLD-STUDENT-ID
+               MOVE ROS-TERM TO RLD-TERM
+               MOVE WS-ROSTER-GPA TO RLD-GPA
+               MOVE WS-HONOR-FLAG TO RLD-HONOR-FLAG
+               PERFORM 345-ESCRIBIR-DETALLE-ROSTER
+               MOVE ROS-STUDENT-ID TO SM-STUDENT-ID
+               MOVE ROS-TERM TO SM-TERM
+               MOVE ROS-CREDITS TO SM-CREDITS-TERM
+               MOVE ROS-GRADE-POINTS TO SM-GRADE-POINTS-TERM
+               MOVE WS-ROSTER-GPA TO SM-GPA-TERM
+               WRITE STUDENT-MASTER-RECORD
+           END-IF.
+           DIVIDE WS-REGISTRO-ACTUAL BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-CKP-COCIENTE REMAINDER WS-CKP-RESIDUO.
+           IF WS-CKP-RESIDUO = 0
+               PERFORM 380-ESCRIBIR-CHECKPOINT
+           END-IF.
+           PERFORM 310-LEER-ROSTER.
+      *
+      * PRINTS ONE ROSTER DETAIL LINE, PULLING A NEW PAGE HEADER
+      * WHEN THE CURRENT PAGE IS FULL.
+      *
+       345-ESCRIBIR-DETALLE-ROSTER.
+           IF WS-RENGLONES-PAGINA >= WS-MAX-RENGLONES
+               PERFORM 346-ESCRIBIR-ENCABEZADO-ROSTER
+           END-IF.
+           WRITE ROSTER-REPORT-RECORD FROM ROSTER-LINE-DETALLE.
+           ADD 1 TO WS-RENGLONES-PAGINA.
+      *
+      * SHARED SUITE HEADER, PLUS THIS REPORT'S OWN COLUMN LINE.
+      *
+       346-ESCRIBIR-ENCABEZADO-ROSTER.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE 0 TO WS-RENGLONES-PAGINA.
+           MOVE "REPORTE DE ROSTER DE CLASE" TO RPT-TITULO.
+           MOVE WS-NUMERO-PAGINA TO RPT-NUMERO-PAGINA.
+           ACCEPT RPT-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           WRITE ROSTER-REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-1.
+           WRITE ROSTER-REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-2.
+           WRITE ROSTER-REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-3.
+           WRITE ROSTER-REPORT-RECORD FROM ENCABEZADO-LINEA-4.
+      *
+      * SENDS A ROSTER RECORD WITH ZERO OR NEGATIVE CREDITS TO THE
+      * SUSPENSE FILE INSTEAD OF SCORING IT, KEEPING THE RAW VALUES.
+      *
+       330-DESVIAR-ROSTER-A-SUSPENSO.
+           ADD 1 TO WS-SUSPENSE-COUNT.
+           MOVE "GPACALC" TO RCH-PROGRAMA.
+           ACCEPT RCH-FECHA FROM DATE YYYYMMDD.
+           ACCEPT RCH-HORA FROM TIME.
+           MOVE ROS-CREDITS TO WS-CREDITOS-EDITADOS.
+           MOVE SPACES TO RCH-ENTRADA-CRUDA.
+           STRING ROS-STUDENT-ID DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  ROS-TERM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CREDITOS-EDITADOS DELIMITED BY SIZE
+               INTO RCH-ENTRADA-CRUDA.
+           IF ROS-CREDITS = 0
+               MOVE "ZC" TO RCH-REASON-CODE
+           ELSE
+               MOVE "NG" TO RCH-REASON-CODE
+           END-IF.
+           WRITE RECHAZO-COMUN-RECORD.
