@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESODIARIO.
+       AUTHOR. ALDAIR.
+      * ESCRITO 09/08/2026 - TRABAJO DIARIO QUE ENCADENA LAS CORRIDAS
+      * EN MODO LOTE DE CALCIMPUESTO, SSDCALC Y GPACALC COMO UN SOLO
+      * PASO DE TRABAJO, Y DEJA UNA BITACORA DE CIERRE CONSOLIDADA
+      * CON LA HORA DE INICIO/FIN Y EL TOTAL DE REGISTROS DE CADA
+      * PROGRAMA, PARA REVISAR UNA SOLA BITACORA EN LUGAR DE LAS
+      * CONSOLAS DE TRES PROGRAMAS POR SEPARADO.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL COMPLETION-LOG-FILE ASSIGN TO "LOGDIA"
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPLETION-LOG-FILE.
+       01  COMPLETION-LOG-RECORD.
+           05  LOG-PROGRAMA                PIC X(12).
+           05  LOG-FECHA                   PIC 9(8).
+           05  LOG-HORA-INICIO             PIC 9(8).
+           05  LOG-HORA-FIN                PIC 9(8).
+           05  LOG-REGISTROS                PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-MODO-LOTE                PIC X VALUE 'B'.
+       77  WS-REGISTROS-PASO           PIC 9(6) VALUE 0.
+       77  WS-FECHA-HOY                PIC 9(8).
+      *
+       PROCEDURE DIVISION.
+      *
+       000-EJECUTAR-TRABAJO-DIARIO.
+           OPEN EXTEND COMPLETION-LOG-FILE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           DISPLAY "PROCESO DIARIO - INICIANDO CORRIDA NOCTURNA".
+           PERFORM 100-PASO-CALCIMPUESTO.
+           PERFORM 200-PASO-SSDCALC.
+           PERFORM 300-PASO-GPACALC.
+           CLOSE COMPLETION-LOG-FILE.
+           DISPLAY "PROCESO DIARIO - CORRIDA NOCTURNA FINALIZADA".
+           GOBACK.
+      *
+      * PASO 1 - LOTE DE FACTURAS DE CALCIMPUESTO.
+      *
+       100-PASO-CALCIMPUESTO.
+           MOVE "CALCIMPUESTO" TO LOG-PROGRAMA.
+           ACCEPT LOG-HORA-INICIO FROM TIME.
+           CALL "CALCIMPUESTO" USING WS-MODO-LOTE WS-REGISTROS-PASO.
+           ACCEPT LOG-HORA-FIN FROM TIME.
+           PERFORM 900-ESCRIBIR-BITACORA.
+      *
+      * PASO 2 - REVISION DE FLOTA SSD DE SSDCALC.
+      *
+       200-PASO-SSDCALC.
+           MOVE "SSDCALC" TO LOG-PROGRAMA.
+           ACCEPT LOG-HORA-INICIO FROM TIME.
+           CALL "SSDCALC" USING WS-MODO-LOTE WS-REGISTROS-PASO.
+           ACCEPT LOG-HORA-FIN FROM TIME.
+           PERFORM 900-ESCRIBIR-BITACORA.
+      *
+      * PASO 3 - CORRIDA DE FIN DE PERIODO DE GPACALC.
+      *
+       300-PASO-GPACALC.
+           MOVE "GPACALC" TO LOG-PROGRAMA.
+           ACCEPT LOG-HORA-INICIO FROM TIME.
+           CALL "GPACALC" USING WS-MODO-LOTE WS-REGISTROS-PASO.
+           ACCEPT LOG-HORA-FIN FROM TIME.
+           PERFORM 900-ESCRIBIR-BITACORA.
+      *
+      * ESCRIBE UN RENGLON DE BITACORA PARA EL PASO QUE ACABA DE
+      * CORRER, CON EL NOMBRE DE PROGRAMA, LA FECHA, LAS HORAS DE
+      * INICIO/FIN Y EL TOTAL DE REGISTROS QUE PROCESO.
+      *
+       900-ESCRIBIR-BITACORA.
+           MOVE WS-FECHA-HOY TO LOG-FECHA.
+           MOVE WS-REGISTROS-PASO TO LOG-REGISTROS.
+           WRITE COMPLETION-LOG-RECORD.
+           DISPLAY "  PASO " LOG-PROGRAMA " - REGISTROS: "
+               WS-REGISTROS-PASO.
