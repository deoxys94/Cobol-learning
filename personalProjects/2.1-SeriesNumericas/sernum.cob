@@ -1,55 +1,292 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SERNUM.                           
-       AUTHOR. ALDAIR.                                             
-      *                                                            
-       ENVIRONMENT DIVISION.                                       
-       INPUT-OUTPUT SECTION.                                       
-      *                                                            
-       DATA DIVISION.                                              
-       FILE SECTION.                                               
-       WORKING-STORAGE SECTION.                                    
-       77  SELECCION-USUARIO          PIC X.                       
-       77  CONTADOR-CICLOS            PIC 999 VALUE 0.            
-       77  NUMERO-INPUT               PIC 999 VALUE 1.                        
-       77  ACUMULADO                  PIC 9(6).              
-       77  PROMEDIO                   PIC 9(4)V99.            
-      *                                                           
-       PROCEDURE DIVISION.                                                
-      *                                                                   
-       000-INICIO-PROGRAMA.                                               
-           PERFORM 100-MENU-PRINCIPAL                                     
-             UNTIL SELECCION-USUARIO = 'N'.                                   
-           STOP RUN.                                                          
-      *                                                                       
-       100-MENU-PRINCIPAL.                                                                 
-           DISPLAY "------------------------------".                                                           
-           DISPLAY "EJECUTAR PROGRAMA (S/N)?".                                                                   
-           ACCEPT SELECCION-USUARIO.                                                                             
-           DISPLAY "------------------------------".                                                             
-           IF SELECCION-USUARIO = 'S'                                                                            
-             PERFORM 110-SERIES-NUMERICAS.                                                                       
-      *                                                                                                          
-       110-SERIES-NUMERICAS.                                                                                     
-           DISPLAY "INGRESA CUALQUIER NUMERO ENTRE EL 1 Y EL 999,".                                              
-           DISPLAY "DESPUES DE INGRESAR EL NUMERO, PRESIONA ENTER.".                                             
-           DISPLAY "CUANDO YA NO QUIERAS INGRESAR MAS NUMEROS, INGRESA".                                         
-           DISPLAY "0 Y PULSA ENTER.".   
+       PROGRAM-ID. SERNUM.
+       AUTHOR. ALDAIR.
+      * MODIFICADO 09/08/2026 - SE AGREGARON ESTADISTICAS
+      * DESCRIPTIVAS (MINIMO, MAXIMO Y DESVIACION ESTANDAR) ADEMAS
+      * DE LA SUMA Y EL PROMEDIO.
+      * MODIFICADO 09/08/2026 - SE AGREGO UN MODO DE PROCESO POR
+      * LOTE QUE LEE LOS NUMEROS DE UN ARCHIVO EN LUGAR DE ACCEPT,
+      * REUTILIZANDO LA MISMA LOGICA DE ACUMULACION.
+      * MODIFICADO 09/08/2026 - LOS REGISTROS FUERA DE RANGO DEL
+      * LOTE AHORA SE REGISTRAN EN UNA BITACORA DE RECHAZOS CON
+      * FECHA Y HORA.
+      * MODIFICADO 09/08/2026 - CHECKPOINT/REINICIO DEL LOTE, PARA NO
+      * REPROCESAR NUMEROS YA ACUMULADOS TRAS UNA CAIDA A MEDIO
+      * ARCHIVO.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "SERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESUMEN-FILE ASSIGN TO "SEROUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RECHAZO-FILE ASSIGN TO "SERREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "SERCKP"
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  NUMEROS-RECORD.
+           05  NUM-VALOR              PIC S999.
+      *
+       FD  RESUMEN-FILE.
+       01  RESUMEN-RECORD.
+           05  RES-TOTAL-LEIDOS       PIC 9(6).
+           05  RES-ACUMULADO          PIC 9(6).
+           05  RES-PROMEDIO           PIC 9(4)V99.
+           05  RES-MINIMO             PIC 999.
+           05  RES-MAXIMO             PIC 999.
+           05  RES-DESVIACION         PIC 9(4)V9999.
+      *
+       FD  RECHAZO-FILE.
+       COPY RECHAZO.
+      *
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-REGISTRO    PIC 9(6).
+           05  CKP-CONTADOR-CICLOS    PIC 999.
+           05  CKP-ACUMULADO          PIC 9(6).
+           05  CKP-ACUM-CUADRADOS     PIC 9(9).
+           05  CKP-VALOR-MINIMO       PIC 999.
+           05  CKP-VALOR-MAXIMO       PIC 999.
+           05  CKP-RECHAZOS           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       77  SELECCION-USUARIO          PIC 9 VALUE 1.
+       77  CONTADOR-CICLOS            PIC 999 VALUE 0.
+       77  NUMERO-INPUT               PIC 999 VALUE 1.
+       77  ACUMULADO                  PIC 9(6).
+       77  PROMEDIO                   PIC 9(4)V99.
+       77  ACUM-CUADRADOS             PIC 9(9) VALUE 0.
+       77  VALOR-MINIMO               PIC 999 VALUE 999.
+       77  VALOR-MAXIMO               PIC 999 VALUE 0.
+       77  VARIANZA                   PIC 9(9)V9999.
+       77  DESVIACION-ESTANDAR        PIC 9(4)V9999.
+       77  WS-EOF-NUMEROS             PIC X VALUE 'N'.
+           88  EOF-NUMEROS                     VALUE 'Y'.
+       77  WS-RECHAZOS                PIC 9(6) VALUE 0.
+       77  WS-REGISTRO-ACTUAL         PIC 9(6) VALUE 0.
+       77  WS-REGISTRO-REINICIO       PIC 9(6) VALUE 0.
+       77  WS-INTERVALO-CHECKPOINT    PIC 99 VALUE 10.
+       77  WS-CKP-COCIENTE            PIC 9(6).
+       77  WS-CKP-RESIDUO             PIC 99.
+       77  WS-VALOR-EDITADO           PIC -(3)9.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-INICIO-PROGRAMA.
+           MOVE 1 TO SELECCION-USUARIO.
+           PERFORM 100-MENU-PRINCIPAL
+             UNTIL SELECCION-USUARIO = 0.
+           GOBACK.
+      *
+       100-MENU-PRINCIPAL.
+           DISPLAY "------------------------------".
+           DISPLAY "1. CAPTURA INTERACTIVA".
+           DISPLAY "2. PROCESO POR LOTE (ARCHIVO)".
+           DISPLAY "0. SALIR".
+           DISPLAY ">".
+           ACCEPT SELECCION-USUARIO.
+           DISPLAY "------------------------------".
+           IF SELECCION-USUARIO = 1
+             PERFORM 110-SERIES-NUMERICAS.
 
-            PERFORM UNTIL NUMERO-INPUT = 0
-               ACCEPT NUMERO-INPUT
+           IF SELECCION-USUARIO = 2
+             PERFORM 200-PROCESAR-LOTE.
 
-               IF NUMERO-INPUT > 0
-                  IF NUMERO-INPUT < 1000
-                     COMPUTE ACUMULADO = ACUMULADO + NUMERO-INPUT
-                     COMPUTE CONTADOR-CICLOS = CONTADOR-CICLOS + 1
-                  ELSE
-                     DISPLAY 'NUMERO NO ACEPTADO, INGRESA OTRO: '
-                  END-IF
+           IF SELECCION-USUARIO > 2
+             DISPLAY "OPCION INVALIDA"
+             MOVE 1 TO SELECCION-USUARIO.
+      *
+       110-SERIES-NUMERICAS.
+           DISPLAY "INGRESA CUALQUIER NUMERO ENTRE EL 1 Y EL 999,".
+           DISPLAY "DESPUES DE INGRESAR EL NUMERO, PRESIONA ENTER.".
+           DISPLAY "CUANDO YA NO QUIERAS INGRESAR MAS NUMEROS, INGRESA".
+           DISPLAY "0 Y PULSA ENTER.".
+           MOVE 1 TO NUMERO-INPUT.
+           MOVE 0 TO CONTADOR-CICLOS.
+           MOVE 0 TO ACUMULADO.
+           MOVE 0 TO ACUM-CUADRADOS.
+           MOVE 999 TO VALOR-MINIMO.
+           MOVE 0 TO VALOR-MAXIMO.
+           PERFORM 120-CAPTURAR-NUMERO
+               UNTIL NUMERO-INPUT = 0.
+           IF CONTADOR-CICLOS > 0
+               COMPUTE PROMEDIO = ACUMULADO / CONTADOR-CICLOS
+               COMPUTE VARIANZA =
+                   (ACUM-CUADRADOS / CONTADOR-CICLOS)
+                       - (PROMEDIO * PROMEDIO)
+               COMPUTE DESVIACION-ESTANDAR = FUNCTION SQRT(VARIANZA)
+               DISPLAY "------------------------------"
+               DISPLAY "LA SUMA TOTAL DE LOS NUMEROS ES: " ACUMULADO
+               DISPLAY "EL PROMEDIO DE LOS NUMEROS ES: " PROMEDIO
+               DISPLAY "EL VALOR MINIMO ES: " VALOR-MINIMO
+               DISPLAY "EL VALOR MAXIMO ES: " VALOR-MAXIMO
+               DISPLAY "LA DESVIACION ESTANDAR ES: "
+                   DESVIACION-ESTANDAR
+           END-IF.
+      *
+       120-CAPTURAR-NUMERO.
+           ACCEPT NUMERO-INPUT.
+           IF NUMERO-INPUT > 0
+               IF NUMERO-INPUT < 1000
+                   COMPUTE ACUMULADO = ACUMULADO + NUMERO-INPUT
+                   COMPUTE ACUM-CUADRADOS = ACUM-CUADRADOS +
+                       (NUMERO-INPUT * NUMERO-INPUT)
+                   COMPUTE CONTADOR-CICLOS = CONTADOR-CICLOS + 1
+                   IF NUMERO-INPUT < VALOR-MINIMO
+                       MOVE NUMERO-INPUT TO VALOR-MINIMO
+                   END-IF
+                   IF NUMERO-INPUT > VALOR-MAXIMO
+                       MOVE NUMERO-INPUT TO VALOR-MAXIMO
+                   END-IF
+               ELSE
+                   DISPLAY 'NUMERO NO ACEPTADO, INGRESA OTRO: '
                END-IF
-           END-PERFORM.
-
-           COMPUTE PROMEDIO = ACUMULADO / CONTADOR-CICLOS.
-
-           DISPLAY "------------------------------".                                                             
-           DISPLAY "LA SUMA TOTAL DE LOS NUMEROS ES: " ACUMULADO.
-           DISPLAY "EL PROMEDIO DE LOS NUMEROS ES: " PROMEDIO.
+           END-IF.
+      *
+      * MISMA ACUMULACION QUE EL MODO INTERACTIVO, PERO LEYENDO LOS
+      * NUMEROS DE UN ARCHIVO SECUENCIAL Y ESCRIBIENDO UN RESUMEN.
+      *
+       200-PROCESAR-LOTE.
+           MOVE 0 TO CONTADOR-CICLOS.
+           MOVE 0 TO ACUMULADO.
+           MOVE 0 TO ACUM-CUADRADOS.
+           MOVE 999 TO VALOR-MINIMO.
+           MOVE 0 TO VALOR-MAXIMO.
+           MOVE 'N' TO WS-EOF-NUMEROS.
+           MOVE 0 TO WS-RECHAZOS.
+           PERFORM 260-LEER-CHECKPOINT.
+           OPEN INPUT NUMEROS-FILE.
+           OPEN OUTPUT RESUMEN-FILE.
+           OPEN EXTEND RECHAZO-FILE.
+           PERFORM 210-LEER-NUMERO.
+           PERFORM 270-SALTAR-NUMERO
+               UNTIL EOF-NUMEROS
+                  OR WS-REGISTRO-ACTUAL >= WS-REGISTRO-REINICIO.
+           PERFORM 220-EVALUAR-NUMERO
+               UNTIL EOF-NUMEROS.
+           IF CONTADOR-CICLOS > 0
+               COMPUTE PROMEDIO = ACUMULADO / CONTADOR-CICLOS
+               COMPUTE VARIANZA =
+                   (ACUM-CUADRADOS / CONTADOR-CICLOS)
+                       - (PROMEDIO * PROMEDIO)
+               COMPUTE DESVIACION-ESTANDAR = FUNCTION SQRT(VARIANZA)
+           END-IF.
+           MOVE CONTADOR-CICLOS TO RES-TOTAL-LEIDOS.
+           MOVE ACUMULADO TO RES-ACUMULADO.
+           MOVE PROMEDIO TO RES-PROMEDIO.
+           MOVE VALOR-MINIMO TO RES-MINIMO.
+           MOVE VALOR-MAXIMO TO RES-MAXIMO.
+           MOVE DESVIACION-ESTANDAR TO RES-DESVIACION.
+           WRITE RESUMEN-RECORD.
+           PERFORM 290-LIMPIAR-CHECKPOINT.
+           CLOSE NUMEROS-FILE.
+           CLOSE RESUMEN-FILE.
+           CLOSE RECHAZO-FILE.
+           DISPLAY "------------------------------".
+           DISPLAY "LOTE PROCESADO. TOTAL LEIDOS: " CONTADOR-CICLOS.
+           DISPLAY "TOTAL RECHAZADOS: " WS-RECHAZOS.
+      *
+       210-LEER-NUMERO.
+           READ NUMEROS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-NUMEROS
+           END-READ.
+      *
+      * SALTA UN NUMERO YA ACUMULADO EN UNA CORRIDA ANTERIOR, SEGUN
+      * EL CHECKPOINT LEIDO AL INICIO DEL LOTE.
+      *
+       270-SALTAR-NUMERO.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           PERFORM 210-LEER-NUMERO.
+      *
+      * LEE EL CHECKPOINT DE LA CORRIDA ANTERIOR, SI EXISTE, Y
+      * RESTAURA LOS ACUMULADORES DONDE SE QUEDARON.
+      *
+       260-LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTRO-REINICIO.
+           MOVE 0 TO WS-REGISTRO-ACTUAL.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-ULTIMO-REGISTRO TO WS-REGISTRO-REINICIO
+                   MOVE CKP-CONTADOR-CICLOS TO CONTADOR-CICLOS
+                   MOVE CKP-ACUMULADO TO ACUMULADO
+                   MOVE CKP-ACUM-CUADRADOS TO ACUM-CUADRADOS
+                   MOVE CKP-VALOR-MINIMO TO VALOR-MINIMO
+                   MOVE CKP-VALOR-MAXIMO TO VALOR-MAXIMO
+                   MOVE CKP-RECHAZOS TO WS-RECHAZOS
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * GRABA EL CHECKPOINT CON LOS ACUMULADORES ACTUALES, PARA QUE
+      * UN REINICIO DESPUES DE UNA CAIDA NO VUELVA A CONTAR LOS
+      * NUMEROS YA LEIDOS.
+      *
+       280-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-REGISTRO-ACTUAL TO CKP-ULTIMO-REGISTRO.
+           MOVE CONTADOR-CICLOS TO CKP-CONTADOR-CICLOS.
+           MOVE ACUMULADO TO CKP-ACUMULADO.
+           MOVE ACUM-CUADRADOS TO CKP-ACUM-CUADRADOS.
+           MOVE VALOR-MINIMO TO CKP-VALOR-MINIMO.
+           MOVE VALOR-MAXIMO TO CKP-VALOR-MAXIMO.
+           MOVE WS-RECHAZOS TO CKP-RECHAZOS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * BORRA EL CHECKPOINT AL TERMINAR EL LOTE CON EXITO.
+      *
+       290-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKP-ULTIMO-REGISTRO.
+           MOVE 0 TO CKP-CONTADOR-CICLOS.
+           MOVE 0 TO CKP-ACUMULADO.
+           MOVE 0 TO CKP-ACUM-CUADRADOS.
+           MOVE 0 TO CKP-VALOR-MINIMO.
+           MOVE 0 TO CKP-VALOR-MAXIMO.
+           MOVE 0 TO CKP-RECHAZOS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+       220-EVALUAR-NUMERO.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           IF NUM-VALOR > 0 AND NUM-VALOR < 1000
+               COMPUTE ACUMULADO = ACUMULADO + NUM-VALOR
+               COMPUTE ACUM-CUADRADOS = ACUM-CUADRADOS +
+                   (NUM-VALOR * NUM-VALOR)
+               COMPUTE CONTADOR-CICLOS = CONTADOR-CICLOS + 1
+               IF NUM-VALOR < VALOR-MINIMO
+                   MOVE NUM-VALOR TO VALOR-MINIMO
+               END-IF
+               IF NUM-VALOR > VALOR-MAXIMO
+                   MOVE NUM-VALOR TO VALOR-MAXIMO
+               END-IF
+           ELSE
+               PERFORM 230-ESCRIBIR-RECHAZO
+           END-IF.
+           DIVIDE WS-REGISTRO-ACTUAL BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-CKP-COCIENTE REMAINDER WS-CKP-RESIDUO.
+           IF WS-CKP-RESIDUO = 0
+               PERFORM 280-ESCRIBIR-CHECKPOINT
+           END-IF.
+           PERFORM 210-LEER-NUMERO.
+      *
+      * REGISTRA UN VALOR FUERA DE RANGO (NO ENTRE 1 Y 999) DEL
+      * LOTE EN LA BITACORA DE RECHAZOS.
+      *
+       230-ESCRIBIR-RECHAZO.
+           ADD 1 TO WS-RECHAZOS.
+           MOVE "SERNUM" TO RCH-PROGRAMA.
+           ACCEPT RCH-FECHA FROM DATE YYYYMMDD.
+           ACCEPT RCH-HORA FROM TIME.
+           MOVE NUM-VALOR TO WS-VALOR-EDITADO.
+           MOVE WS-VALOR-EDITADO TO RCH-ENTRADA-CRUDA.
+           MOVE "FR" TO RCH-REASON-CODE.
+           WRITE RECHAZO-COMUN-RECORD.
