@@ -3,36 +3,468 @@
        AUTHOR. ALDAIR.
        DATE-WRITTEN.  18/05/2021.
        DATE-COMPILED. 18/05/2021.
-      * 
+      * MODIFICADO 09/08/2026 - MODO LOTE PARA CORRIDA NOCTURNA DE
+      * FACTURAS, LEYENDO UN ARCHIVO DE TRANSACCIONES.
+      * MODIFICADO 09/08/2026 - TABLA DE TASAS POR CATEGORIA EN VEZ
+      * DE LA TASA FIJA DEL 17%.
+      * MODIFICADO 09/08/2026 - BITACORA DE AUDITORIA PARA CADA
+      * CALCULO DE IMPUESTO.
+      * MODIFICADO 09/08/2026 - VALIDACION DE RANGO DEL MONTO DE
+      * VENTA, CON ARCHIVO DE RECHAZOS.
+      * MODIFICADO 09/08/2026 - REPORTE IMPRESO DEL LOTE DE FACTURAS,
+      * CON EL ENCABEZADO Y PIE DE PAGINA COMPARTIDOS DE LA SUITE.
+      * MODIFICADO 09/08/2026 - CHECKPOINT/REINICIO DEL LOTE, PARA NO
+      * REPROCESAR TRANSACCIONES YA CALCULADAS TRAS UNA CAIDA A MEDIO
+      * ARCHIVO.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-      * 
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TAXIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TAX-OUT-FILE ASSIGN TO "TAXOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RATE-FILE ASSIGN TO "TAXRATE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "TAXAUD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO "TAXREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TAX-REPORT-FILE ASSIGN TO "TAXRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "TAXCKP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PARAM-FILE ASSIGN TO "PARMSHOP"
+               ORGANIZATION IS SEQUENTIAL.
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-MONTO-VENTA       PIC S9(6)V99.
+           05  TRANS-CATEGORIA         PIC X(03).
+
+       FD  TAX-OUT-FILE.
+       01  TAX-OUT-RECORD.
+           05  TAXOUT-MONTO-VENTA      PIC 9(5)V99.
+           05  TAXOUT-CATEGORIA        PIC X(03).
+           05  TAXOUT-TASA             PIC 9V999.
+           05  TAXOUT-IMPUESTO         PIC 9(5)V99.
+
+       FD  RATE-FILE.
+       01  RATE-RECORD.
+           05  RATE-CATEGORIA          PIC X(03).
+           05  RATE-PORCENTAJE         PIC 9V999.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-FECHA             PIC 9(8).
+           05  AUDIT-HORA              PIC 9(8).
+           05  AUDIT-MONTO-VENTA       PIC 9(5)V99.
+           05  AUDIT-IMPUESTO          PIC 9(5)V99.
+           05  AUDIT-TOTAL-DIA         PIC 9(7)V99.
+
+       FD  REJECT-FILE.
+       COPY RECHAZO.
+
+       FD  TAX-REPORT-FILE.
+       01  TAX-REPORT-RECORD           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-REGISTRO     PIC 9(6).
+           05  CKP-TOTAL-DIA           PIC 9(7)V99.
+           05  CKP-TOTAL-FACTURAS      PIC 9(6).
+
+       FD  PARAM-FILE.
+       COPY PARMSHOP.
+
        WORKING-STORAGE SECTION.
        77  SWITCH-CERRAR               PIC X VALUE 'N'.
+       77  SELECCION-MODO              PIC 9 VALUE 1.
        77  MONTO-VENTA                 PIC 9(5)V99.
-       77  IMPUESTO-VENTAS             PIC Z,ZZZ.99. 
+       77  CATEGORIA-VENTA             PIC X(03).
+       77  TASA-APLICABLE              PIC 9V999.
+       77  WS-TASA-GENERAL-DEFAULT     PIC 9V999 VALUE 0.170.
+       77  WS-IMPUESTO-NUM             PIC 9(5)V99.
+       77  IMPUESTO-VENTAS             PIC Z,ZZZ.99.
+       77  WS-EOF-TRANS                PIC X VALUE 'N'.
+           88  EOF-TRANS                        VALUE 'Y'.
+       77  WS-EOF-RATE                 PIC X VALUE 'N'.
+           88  EOF-RATE                         VALUE 'Y'.
+       77  TASA-TOTAL-CARGADAS         PIC 999 VALUE 0.
+       77  WS-CATEGORIA-ENCONTRADA     PIC X VALUE 'N'.
+           88  CATEGORIA-ENCONTRADA             VALUE 'Y'.
+       01  TABLA-TASAS.
+           05  TASA-ENTRY OCCURS 50 TIMES
+                   INDEXED BY IDX-TASA.
+               10  TASA-CATEGORIA      PIC X(03).
+               10  TASA-PORCENTAJE     PIC 9V999.
+       77  WS-TOTAL-DIA                PIC 9(7)V99 VALUE 0.
+       77  WS-MONTO-CHECK              PIC S9(6)V99.
+       77  WS-MONTO-VALIDO             PIC X VALUE 'Y'.
+           88  MONTO-VALIDO                     VALUE 'Y'.
+       77  WS-REASON-CODE              PIC XX.
+       77  WS-NUMERO-PAGINA            PIC 999 VALUE 0.
+       77  WS-RENGLONES-PAGINA         PIC 99 VALUE 0.
+       77  WS-MAX-RENGLONES            PIC 99 VALUE 20.
+       77  WS-LOTE-TOTAL-FACTURAS      PIC 9(6) VALUE 0.
+       77  WS-REGISTRO-ACTUAL          PIC 9(6) VALUE 0.
+       77  WS-REGISTRO-REINICIO        PIC 9(6) VALUE 0.
+       77  WS-INTERVALO-CHECKPOINT     PIC 99 VALUE 10.
+       77  WS-CKP-COCIENTE             PIC 9(6).
+       77  WS-CKP-RESIDUO              PIC 99.
+       77  WS-RECHAZO-EDITADO          PIC -(6)9.99.
+       COPY RPTHDR.
+       01  ENCABEZADO-LINEA-4.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "MONTO".
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(03) VALUE "CAT".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE "TASA".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "IMPUESTO".
+           05  FILLER                  PIC X(30) VALUE SPACES.
+       01  DETALLE-LINEA-REPORTE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  DR-MONTO-VENTA          PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  DR-CATEGORIA            PIC X(03).
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  DR-TASA                 PIC 9.999.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  DR-IMPUESTO             PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+       01  PIE-LOTE-LINEA.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL DE FACTURAS: ".
+           05  PL-TOTAL-FACTURAS       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               "IMPUESTO DEL DIA: ".
+           05  PL-IMPUESTO-DIA         PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+       01  LK-MODO-LLAMADA             PIC X.
+           88  LLAMADA-MODO-LOTE               VALUE 'B'.
+       01  LK-REGISTROS-PROCESADOS     PIC 9(6).
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-MODO-LLAMADA
+               LK-REGISTROS-PROCESADOS.
       *
        000-CALCULAR-TODO.
       *
-           PERFORM 100-CALCULAR-IMPUESTO
-               UNTIL SWITCH-CERRAR = 'Y'.
+           PERFORM 040-LEER-PARAMETROS.
+           PERFORM 050-CARGAR-TABLA-TASAS.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND REJECT-FILE.
+           MOVE 0 TO LK-REGISTROS-PROCESADOS.
+           IF LLAMADA-MODO-LOTE
+               PERFORM 200-PROCESAR-LOTE
+               MOVE WS-LOTE-TOTAL-FACTURAS TO LK-REGISTROS-PROCESADOS
+           ELSE
+               DISPLAY '-------------------------'
+               DISPLAY 'CALCULO DE IMPUESTO SOBRE VENTAS'
+               DISPLAY '1. MODO INTERACTIVO'
+               DISPLAY '2. MODO LOTE (ARCHIVO DE TRANSACCIONES)'
+               DISPLAY '>'
+               ACCEPT SELECCION-MODO
+               EVALUATE SELECCION-MODO
+                   WHEN 1
+                       MOVE 'N' TO SWITCH-CERRAR
+                       PERFORM 100-CALCULAR-IMPUESTO
+                           UNTIL SWITCH-CERRAR = 'Y'
+                   WHEN 2
+                       PERFORM 200-PROCESAR-LOTE
+                       MOVE WS-LOTE-TOTAL-FACTURAS
+                           TO LK-REGISTROS-PROCESADOS
+                   WHEN OTHER
+                       DISPLAY 'SELECCION NO VALIDA'
+               END-EVALUATE
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE REJECT-FILE.
            DISPLAY 'PROGRAMA FINALIZADO'.
-           STOP RUN.
+           GOBACK.
       *
        100-CALCULAR-IMPUESTO.
            DISPLAY '-------------------------'.
            DISPLAY 'INGRESE EL MONTO DE VENTA PARA CALCULAR EL IVA'.
            DISPLAY '(PARA SALIR, INGRESE 0 COMO MONTO DE VENTA)'.
            DISPLAY '>'.
-           ACCEPT MONTO-VENTA.
-           IF MONTO-VENTA = ZERO
+           ACCEPT WS-MONTO-CHECK.
+           IF WS-MONTO-CHECK = ZERO
               MOVE 'Y' TO SWITCH-CERRAR
-           ELSE   
-              COMPUTE IMPUESTO-VENTAS ROUNDED =
-                  MONTO-VENTA * 0.17
-              DISPLAY "EL IMPUESTO ES: " IMPUESTO-VENTAS.
-              
+           ELSE
+              MOVE SPACES TO CATEGORIA-VENTA
+              PERFORM 080-VALIDAR-MONTO
+              IF MONTO-VALIDO
+                 MOVE WS-MONTO-CHECK TO MONTO-VENTA
+                 DISPLAY 'INGRESE LA CATEGORIA DEL PRODUCTO (3 CAR.)'
+                 DISPLAY '>'
+                 ACCEPT CATEGORIA-VENTA
+                 PERFORM 060-BUSCAR-TASA
+                 COMPUTE WS-IMPUESTO-NUM ROUNDED =
+                     MONTO-VENTA * TASA-APLICABLE
+                 MOVE WS-IMPUESTO-NUM TO IMPUESTO-VENTAS
+                 DISPLAY "TASA APLICADA: " TASA-APLICABLE
+                 DISPLAY "EL IMPUESTO ES: " IMPUESTO-VENTAS
+                 PERFORM 070-ESCRIBIR-AUDITORIA
+              ELSE
+                 DISPLAY 'MONTO RECHAZADO, CODIGO DE MOTIVO: '
+                     WS-REASON-CODE
+                 PERFORM 090-ESCRIBIR-RECHAZO
+              END-IF
+           END-IF.
+      *
+      * MODO LOTE - PROCESA EL ARCHIVO DE TRANSACCIONES COMPLETO Y
+      * ESCRIBE EL ARCHIVO DE SALIDA CON EL IMPUESTO CALCULADO.
+      *
+       200-PROCESAR-LOTE.
+           PERFORM 260-LEER-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           IF WS-REGISTRO-REINICIO > 0
+               OPEN EXTEND TAX-OUT-FILE
+               OPEN EXTEND TAX-REPORT-FILE
+           ELSE
+               OPEN OUTPUT TAX-OUT-FILE
+               OPEN OUTPUT TAX-REPORT-FILE
+           END-IF.
+           MOVE 'N' TO WS-EOF-TRANS.
+           MOVE 0 TO WS-NUMERO-PAGINA.
+           MOVE WS-MAX-RENGLONES TO WS-RENGLONES-PAGINA.
+           PERFORM 210-LEER-TRANSACCION.
+           PERFORM 270-SALTAR-REGISTRO
+               UNTIL EOF-TRANS
+                  OR WS-REGISTRO-ACTUAL >= WS-REGISTRO-REINICIO.
+           PERFORM 220-CALCULAR-Y-ESCRIBIR
+               UNTIL EOF-TRANS.
+           PERFORM 250-ESCRIBIR-PIE-LOTE.
+           PERFORM 290-LIMPIAR-CHECKPOINT.
+           CLOSE TRANS-FILE
+                 TAX-OUT-FILE
+                 TAX-REPORT-FILE.
+      *
+       210-LEER-TRANSACCION.
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF-TRANS.
+      *
+      * SALTA UNA TRANSACCION YA CONTABILIZADA EN UNA CORRIDA
+      * ANTERIOR, SEGUN EL CHECKPOINT LEIDO AL INICIO DEL LOTE.
+      *
+       270-SALTAR-REGISTRO.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           PERFORM 210-LEER-TRANSACCION.
+      *
+      * LEE EL CHECKPOINT DE LA CORRIDA ANTERIOR, SI EXISTE, PARA
+      * SABER CUANTAS TRANSACCIONES YA FUERON PROCESADAS.
+      *
+       260-LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTRO-REINICIO.
+           MOVE 0 TO WS-REGISTRO-ACTUAL.
+           MOVE 0 TO WS-TOTAL-DIA.
+           MOVE 0 TO WS-LOTE-TOTAL-FACTURAS.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-ULTIMO-REGISTRO TO WS-REGISTRO-REINICIO
+                   MOVE CKP-TOTAL-DIA TO WS-TOTAL-DIA
+                   MOVE CKP-TOTAL-FACTURAS TO WS-LOTE-TOTAL-FACTURAS
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * GRABA EL CHECKPOINT CON EL NUMERO DE LA ULTIMA TRANSACCION
+      * PROCESADA, PARA QUE UN REINICIO DESPUES DE UNA CAIDA NO
+      * VUELVA A CONTAR EL DIA DOBLE.
+      *
+       280-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-REGISTRO-ACTUAL TO CKP-ULTIMO-REGISTRO.
+           MOVE WS-TOTAL-DIA TO CKP-TOTAL-DIA.
+           MOVE WS-LOTE-TOTAL-FACTURAS TO CKP-TOTAL-FACTURAS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+      * BORRA EL CHECKPOINT AL TERMINAR EL LOTE CON EXITO, PARA QUE
+      * LA CORRIDA DEL SIGUIENTE DIA EMPIECE DESDE EL REGISTRO 1.
+      *
+       290-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKP-ULTIMO-REGISTRO.
+           MOVE 0 TO CKP-TOTAL-DIA.
+           MOVE 0 TO CKP-TOTAL-FACTURAS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+       220-CALCULAR-Y-ESCRIBIR.
+           ADD 1 TO WS-REGISTRO-ACTUAL.
+           MOVE TRANS-MONTO-VENTA TO WS-MONTO-CHECK.
+           MOVE TRANS-CATEGORIA TO CATEGORIA-VENTA.
+           PERFORM 080-VALIDAR-MONTO.
+           IF MONTO-VALIDO
+               MOVE WS-MONTO-CHECK TO MONTO-VENTA
+               PERFORM 060-BUSCAR-TASA
+               COMPUTE WS-IMPUESTO-NUM ROUNDED =
+                   MONTO-VENTA * TASA-APLICABLE
+               MOVE MONTO-VENTA TO TAXOUT-MONTO-VENTA
+               MOVE CATEGORIA-VENTA TO TAXOUT-CATEGORIA
+               MOVE TASA-APLICABLE TO TAXOUT-TASA
+               MOVE WS-IMPUESTO-NUM TO TAXOUT-IMPUESTO
+               WRITE TAX-OUT-RECORD
+               PERFORM 070-ESCRIBIR-AUDITORIA
+               ADD 1 TO WS-LOTE-TOTAL-FACTURAS
+               PERFORM 230-ESCRIBIR-DETALLE-LOTE
+           ELSE
+               PERFORM 090-ESCRIBIR-RECHAZO
+           END-IF.
+           DIVIDE WS-REGISTRO-ACTUAL BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-CKP-COCIENTE REMAINDER WS-CKP-RESIDUO.
+           IF WS-CKP-RESIDUO = 0
+               PERFORM 280-ESCRIBIR-CHECKPOINT
+           END-IF.
+           PERFORM 210-LEER-TRANSACCION.
+      *
+      * IMPRIME UN RENGLON DEL REPORTE DE LOTE POR CADA FACTURA
+      * CALCULADA, SACANDO UN NUEVO ENCABEZADO CUANDO SE LLENA LA
+      * PAGINA.
+      *
+       230-ESCRIBIR-DETALLE-LOTE.
+           IF WS-RENGLONES-PAGINA >= WS-MAX-RENGLONES
+               PERFORM 240-ESCRIBIR-ENCABEZADO-LOTE
+           END-IF.
+           MOVE MONTO-VENTA TO DR-MONTO-VENTA.
+           MOVE CATEGORIA-VENTA TO DR-CATEGORIA.
+           MOVE TASA-APLICABLE TO DR-TASA.
+           MOVE WS-IMPUESTO-NUM TO DR-IMPUESTO.
+           WRITE TAX-REPORT-RECORD FROM DETALLE-LINEA-REPORTE.
+           ADD 1 TO WS-RENGLONES-PAGINA.
+      *
+      * ENCABEZADO COMPARTIDO DE LA SUITE, MAS EL RENGLON DE
+      * COLUMNAS PROPIO DE ESTE REPORTE.
+      *
+       240-ESCRIBIR-ENCABEZADO-LOTE.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE 0 TO WS-RENGLONES-PAGINA.
+           MOVE "REPORTE DE LOTE DE FACTURAS" TO RPT-TITULO.
+           MOVE WS-NUMERO-PAGINA TO RPT-NUMERO-PAGINA.
+           ACCEPT RPT-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           WRITE TAX-REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-1.
+           WRITE TAX-REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-2.
+           WRITE TAX-REPORT-RECORD FROM RPT-ENCABEZADO-LINEA-3.
+           WRITE TAX-REPORT-RECORD FROM ENCABEZADO-LINEA-4.
+      *
+      * PIE DEL REPORTE DE LOTE, CON EL TOTAL DE FACTURAS Y EL
+      * IMPUESTO ACUMULADO DEL DIA.
+      *
+       250-ESCRIBIR-PIE-LOTE.
+           MOVE WS-LOTE-TOTAL-FACTURAS TO PL-TOTAL-FACTURAS.
+           MOVE WS-TOTAL-DIA TO PL-IMPUESTO-DIA.
+           WRITE TAX-REPORT-RECORD FROM PIE-LOTE-LINEA.
+           WRITE TAX-REPORT-RECORD FROM RPT-PIE-LINEA.
+      *
+      * CARGA LA TABLA DE TASAS DE IMPUESTO DESDE EL ARCHIVO TAXRATE.
+      * SI UNA CATEGORIA NO ESTA EN LA TABLA SE APLICA LA TASA
+      * GENERAL DEL 17% COMO RESPALDO.
+      *
+      * LEE EL PARAMETRO DE TASA GENERAL DESDE EL ARCHIVO OPCIONAL
+      * PARMSHOP. SI EL ARCHIVO NO EXISTE O NO TIENE REGISTRO SE
+      * QUEDA CON EL RESPALDO COMPILADO EN WS-TASA-GENERAL-DEFAULT.
+      *
+       040-LEER-PARAMETROS.
+           OPEN INPUT PARAM-FILE.
+           READ PARAM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-TASA-GENERAL TO WS-TASA-GENERAL-DEFAULT
+           END-READ.
+           CLOSE PARAM-FILE.
+      *
+       050-CARGAR-TABLA-TASAS.
+           MOVE 0 TO TASA-TOTAL-CARGADAS.
+           OPEN INPUT RATE-FILE.
+           MOVE 'N' TO WS-EOF-RATE.
+           PERFORM 051-LEER-TASA.
+           PERFORM 052-ALMACENAR-TASA
+               UNTIL EOF-RATE.
+           CLOSE RATE-FILE.
+      *
+       051-LEER-TASA.
+           READ RATE-FILE
+               AT END MOVE 'Y' TO WS-EOF-RATE.
+      *
+       052-ALMACENAR-TASA.
+           IF TASA-TOTAL-CARGADAS < 50
+               ADD 1 TO TASA-TOTAL-CARGADAS
+               MOVE RATE-CATEGORIA
+                   TO TASA-CATEGORIA(TASA-TOTAL-CARGADAS)
+               MOVE RATE-PORCENTAJE
+                   TO TASA-PORCENTAJE(TASA-TOTAL-CARGADAS)
+           ELSE
+               DISPLAY "TABLA DE TASAS LLENA (50), SE IGNORA TASA: "
+                   RATE-CATEGORIA
+           END-IF.
+           PERFORM 051-LEER-TASA.
+      *
+       060-BUSCAR-TASA.
+           MOVE 'N' TO WS-CATEGORIA-ENCONTRADA.
+           MOVE WS-TASA-GENERAL-DEFAULT TO TASA-APLICABLE.
+           SET IDX-TASA TO 1.
+           PERFORM 061-COMPARAR-TASA
+               UNTIL IDX-TASA > TASA-TOTAL-CARGADAS
+                  OR CATEGORIA-ENCONTRADA.
+      *
+       061-COMPARAR-TASA.
+           IF TASA-CATEGORIA(IDX-TASA) = CATEGORIA-VENTA
+               MOVE TASA-PORCENTAJE(IDX-TASA) TO TASA-APLICABLE
+               MOVE 'Y' TO WS-CATEGORIA-ENCONTRADA
+           ELSE
+               SET IDX-TASA UP BY 1.
+      *
+      * REGISTRA EL CALCULO EN LA BITACORA DE AUDITORIA, CON EL
+      * TOTAL ACUMULADO DE IMPUESTO DEL DIA.
+      *
+       070-ESCRIBIR-AUDITORIA.
+           ADD WS-IMPUESTO-NUM TO WS-TOTAL-DIA.
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE MONTO-VENTA TO AUDIT-MONTO-VENTA.
+           MOVE WS-IMPUESTO-NUM TO AUDIT-IMPUESTO.
+           MOVE WS-TOTAL-DIA TO AUDIT-TOTAL-DIA.
+           WRITE AUDIT-RECORD.
+      *
+      * VALIDA QUE EL MONTO DE VENTA SEA POSITIVO Y NO REBASE EL
+      * MAXIMO DE 99999.99 ANTES DE CALCULAR EL IMPUESTO.
+      *
+       080-VALIDAR-MONTO.
+           MOVE 'Y' TO WS-MONTO-VALIDO.
+           MOVE SPACES TO WS-REASON-CODE.
+           IF WS-MONTO-CHECK < 0
+               MOVE 'N' TO WS-MONTO-VALIDO
+               MOVE 'NG' TO WS-REASON-CODE
+           ELSE
+               IF WS-MONTO-CHECK > 99999.99
+                   MOVE 'N' TO WS-MONTO-VALIDO
+                   MOVE 'MX' TO WS-REASON-CODE
+               END-IF
+           END-IF.
+      *
+      * REGISTRA EL MONTO RECHAZADO EN EL ARCHIVO DE RECHAZOS PARA
+      * QUE UNA PERSONA LO REVISE.
+      *
+       090-ESCRIBIR-RECHAZO.
+           MOVE "CALCIMPUESTO" TO RCH-PROGRAMA.
+           ACCEPT RCH-FECHA FROM DATE YYYYMMDD.
+           ACCEPT RCH-HORA FROM TIME.
+           MOVE WS-MONTO-CHECK TO WS-RECHAZO-EDITADO.
+           MOVE SPACES TO RCH-ENTRADA-CRUDA.
+           STRING WS-RECHAZO-EDITADO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CATEGORIA-VENTA DELIMITED BY SIZE
+               INTO RCH-ENTRADA-CRUDA.
+           MOVE WS-REASON-CODE TO RCH-REASON-CODE.
+           WRITE RECHAZO-COMUN-RECORD.
